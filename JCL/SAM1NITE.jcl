@@ -0,0 +1,11 @@
+//SAM1NITE JOB (ACCTNO),'NIGHTLY CUST UPDATE',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* Nightly SAM1 customer-maintenance run.  See SAM1PROC for the *
+//* GDG generation-dataset allocation scheme (CUSTFILE = current *
+//* generation, CUSTOUT = next generation) -- run SAM1DEFG once  *
+//* beforehand to catalog the GDG base this job rolls.           *
+//*-------------------------------------------------------------*
+//NIGHTLY  EXEC SAM1PROC,
+//             HLQ='PROD.CUSTOMER',
+//             LOADLIB='PROD.SAMPLIB.LOAD'
