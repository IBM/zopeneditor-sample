@@ -0,0 +1,38 @@
+//SAM1DEFG JOB (ACCTNO),'DEFINE GDG BASE',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* One-time setup for the SAM1 nightly run: defines the GDG     *
+//* base that SAM1PROC's CUSTFILE (generation 0) and CUSTOUT     *
+//* (generation +1) allocations roll under.  Run this once,      *
+//* ahead of the first SAM1NITE submission, to catalog the base. *
+//* LIMIT(14) keeps two weeks of nightly generations on hand for *
+//* rollback; tune to local retention policy.                    *
+//*-------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PROD.CUSTOMER.MASTER)  -
+              LIMIT(14)                   -
+              NOEMPTY                     -
+              SCRATCH)
+/*
+//*-------------------------------------------------------------*
+//* Also a one-time setup: the VSAM KSDS that SAM1PROC's CUSTIDX *
+//* DD (and the STEP2 IDCAMS REPRO that refreshes it each run)   *
+//* point at.  SAM1's CUSTOMER-FILE-INDEXED declares RECORD KEY  *
+//* IS CSTIDX-KEY, the full 6-byte group (CSTIDX-ID PIC X(5) +   *
+//* CSTIDX-REC-TYPE PIC X) -- not just the 5-byte ID -- so the   *
+//* cluster's key must be 6 bytes too.  CUSTOMER-FILE-INDEXED is *
+//* itself RECORD VARYING FROM 20 TO 596 CHARACTERS -- same      *
+//* bounds here via RECORDSIZE.                                  *
+//*-------------------------------------------------------------*
+//DEFIDX   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.CUSTOMER.INDEXED) -
+                  INDEXED                     -
+                  RECORDSIZE(20 596)          -
+                  KEYS(6 0)                   -
+                  CYL(10 10)                  -
+                  SHAREOPTIONS(2 3) )
+/*
