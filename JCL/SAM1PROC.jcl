@@ -0,0 +1,81 @@
+//SAM1PROC PROC HLQ='PROD.CUSTOMER',
+//             LOADLIB='PROD.SAMPLIB.LOAD'
+//*-------------------------------------------------------------*
+//* Cataloged procedure for the SAM1 nightly transaction-update  *
+//* run.                                                         *
+//*                                                               *
+//* CUSTFILE reads the current (0) generation of the &HLQ..MASTER*
+//* GDG base, and CUSTOUT is allocated as the next (+1)           *
+//* generation.  DISP=(NEW,CATLG,DELETE) only protects against a  *
+//* true step ABEND -- SAM1 never abends on a detected error (the *
+//* req018 error-threshold abort and the req003 balance-check     *
+//* failure both set RETURN-CODE and fall through to a normal     *
+//* GOBACK), so MVS treats those as normal completion and CATLGs  *
+//* the bad generation anyway.  STEP3 below scratches it back out *
+//* whenever STEP1's RETURN-CODE says the run wasn't clean, which *
+//* is what actually keeps a bad run from overwriting/advancing   *
+//* past the last known-good master.  Rerun/rollback is otherwise  *
+//* just a matter of pointing at an earlier relative generation   *
+//* (0, -1, -2, ...) instead of restoring CUSTOUT from tape.       *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=SAM1
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//CUSTFILE DD  DSN=&HLQ..MASTER(0),DISP=SHR
+//CUSTOUT  DD  DSN=&HLQ..MASTER(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=VB,LRECL=600,BLKSIZE=0),
+//             SPACE=(CYL,(10,10),RLSE)
+//TRANFILE DD  DSN=&HLQ..TRANFEED,DISP=SHR
+//TRANFIL2 DD  DUMMY
+//CUSTRPT  DD  SYSOUT=*
+//REJFILE  DD  DSN=&HLQ..REJECTS,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=198,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//ARCHIVE  DD  DSN=&HLQ..ARCHIVE,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=VB,LRECL=600,BLKSIZE=0),
+//             SPACE=(CYL,(10,10),RLSE)
+//CHKPT    DD  DSN=&HLQ..CHKPT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//CUSTIDX  DD  DSN=&HLQ..INDEXED,DISP=SHR
+//EXTRACT  DD  DSN=&HLQ..EXTRACT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//CONTACT  DD  DSN=&HLQ..CONTACTS,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=VB,LRECL=600,BLKSIZE=0),
+//             SPACE=(CYL,(10,10),RLSE)
+//*-------------------------------------------------------------*
+//* STEP1 leaves CUSTIDX (the req004 indexed copy SAM1 uses for *
+//* INQRY/RPTALL) untouched -- it is opened INPUT only, so it   *
+//* would otherwise go stale the moment STEP1 catalogs a new    *
+//* CUSTOUT generation.  Refresh it here from the generation    *
+//* STEP1 just produced, so the NEXT run's INQRY/RPTALL reflect *
+//* tonight's adds/updates/deletes.  Bypassed (COND) whenever    *
+//* STEP1's RETURN-CODE says the run wasn't clean, since a bad   *
+//* generation has no business being copied into CUSTIDX either.*
+//*-------------------------------------------------------------*
+//STEP2    EXEC PGM=IDCAMS,COND=(4,GT,STEP1)
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=&HLQ..MASTER(0),DISP=SHR
+//OUTDD    DD  DSN=&HLQ..INDEXED,DISP=SHR
+//SYSIN    DD  *
+  REPRO INFILE(INDD) OUTFILE(OUTDD) REPLACE
+/*
+//*-------------------------------------------------------------*
+//* STEP1's RETURN-CODE (8 balance mismatch, 12 error-threshold  *
+//* abort, 16 file-open failure) never triggers an abend, so the *
+//* DISP=(NEW,CATLG,DELETE) above already cataloged the bad      *
+//* generation as part of STEP1's normal step termination before *
+//* this step even runs.  Scratch it back out here whenever      *
+//* STEP1's RC says the run wasn't clean, so it never becomes     *
+//* tomorrow's generation (0).  By the time this step runs, the  *
+//* generation STEP1 just cataloged is already MASTER(0), not    *
+//* MASTER(+1) -- same relative-generation-number re-resolution  *
+//* STEP2 above relies on.                                        *
+//*-------------------------------------------------------------*
+//STEP3    EXEC PGM=IDCAMS,COND=(8,LT,STEP1)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE &HLQ..MASTER(0) GDG SCRATCH
+/*
+//         PEND
