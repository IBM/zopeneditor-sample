@@ -36,11 +36,27 @@
            05  :TAG:-STATE              PIC X(02).
            05  :TAG:-COUNTRY            PIC X(11).
       *****05  :TAG:-MONTH              PIC S9(7)V99 COMP-3 OCCURS 12.
+           05  :TAG:-MONTH-YEAR         PIC 9(4).
            05  :TAG:-MONTH              PIC 9(7)V99 OCCURS 12.
+           05  :TAG:-MONTH-AVG          PIC 9(7)V99.
            05  :TAG:-OCCUPATION         PIC X(30).
            05  :TAG:-NOTES              PIC X(120).
-           05  :TAG:-DATA-1             PIC X(05).
-           05  :TAG:-DATA-2             PIC X(40).
+           05  :TAG:-LAST-MAINT-DATE    PIC 9(06).
+           05  :TAG:-EMAIL-ADDR         PIC X(40).
+      *
+      *    Overlay of :TAG:-CONTACT-REC's tail fields onto the master
+      *    record's own storage -- CUSTOMER-FILE physically carries
+      *    both master ('A') and contact records using the :TAG:-REC
+      *    layout (see 740-WRITE-CUSTOUT-FILE in SAM1), so SAM2 needs
+      *    to reach PREF-CONTACT-METHOD/DO-NOT-CALL-FLAG through the
+      *    master record it's actually passed.
+      *
+       01  :TAG:-REC-AS-CONTACT REDEFINES :TAG:-REC.
+           05  FILLER                        PIC X(53).
+           05  :TAG:-PREF-CONTACT-METHOD-OV  PIC X(05).
+           05  FILLER                        PIC X(10).
+           05  :TAG:-DO-NOT-CALL-FLAG-OV     PIC X.
+           05  FILLER                        PIC X(332).
        01  :TAG:-CONTACT-REC.
            05  :TAG:-CONTACT-KEY.
                10  :TAG:-CONTACT-ID        PIC X(5).
@@ -48,7 +64,7 @@
            05  :TAG:-CONTACT-NAME       PIC X(17).
            05  :TAG:-DESCRIPTION        PIC X(10).
            05  :TAG:-CONTACT-INFO       PIC X(20).
-           05  :TAG:-DATA-3             PIC X(05).
-           05  :TAG:-DATA-4             PIC X(05).
-           05  :TAG:-DATA-5             PIC X(05).
-           05  :TAG:-DATA-6             PIC X.
+           05  :TAG:-PREF-CONTACT-METHOD PIC X(05).
+           05  FILLER                   PIC X(05).
+           05  FILLER                   PIC X(05).
+           05  :TAG:-DO-NOT-CALL-FLAG   PIC X.
