@@ -31,8 +31,51 @@
                        20  TRAN-UPDATE-NUMX2-7    PIC X(6).
                    15  TRAN-UPDATE-NUM-HH     PIC 99.
                    15  FILLER                 PIC X(27).
+      *
+      *        Optional 2nd and 3rd field/action/value triples, so a
+      *        single UPDATE transaction can change several fields on
+      *        one customer in one pass.  Unused when TRAN-FIELD-NAME-n
+      *        is left blank.
+      *
+               10  TRAN-ACTION-2          PIC X(8).
+               10  FILLER                 PIC X.
+               10  TRAN-FIELD-NAME-2      PIC X(10).
+               10  FILLER                 PIC X.
+               10  TRAN-FIELD-SS-2        PIC 99.
+               10  FILLER                 PIC X.
+               10  TRAN-UPDATE-DATA-2     PIC X(36).
+               10  FILLER            REDEFINES TRAN-UPDATE-DATA-2.
+                   15  TRAN-UPDATE-NUM-2      PIC 9(7)V99.
+                   15  FILLER                 PIC X(27).
+               10  FILLER            REDEFINES TRAN-UPDATE-DATA-2.
+                   15  TRAN-UPDATE-NUMX-2.
+                       20  TRAN-UPDATE-NUMX1-2    PIC X.
+                       20  TRAN-UPDATE-NUMX2-7-2  PIC X(6).
+                   15  TRAN-UPDATE-NUM-HH-2   PIC 99.
+                   15  FILLER                 PIC X(27).
+               10  TRAN-ACTION-3          PIC X(8).
+               10  FILLER                 PIC X.
+               10  TRAN-FIELD-NAME-3      PIC X(10).
+               10  FILLER                 PIC X.
+               10  TRAN-FIELD-SS-3        PIC 99.
+               10  FILLER                 PIC X.
+               10  TRAN-UPDATE-DATA-3     PIC X(36).
+               10  FILLER            REDEFINES TRAN-UPDATE-DATA-3.
+                   15  TRAN-UPDATE-NUM-3      PIC 9(7)V99.
+                   15  FILLER                 PIC X(27).
+               10  FILLER            REDEFINES TRAN-UPDATE-DATA-3.
+                   15  TRAN-UPDATE-NUMX-3.
+                       20  TRAN-UPDATE-NUMX1-3    PIC X.
+                       20  TRAN-UPDATE-NUMX2-7-3  PIC X(6).
+                   15  TRAN-UPDATE-NUM-HH-3   PIC 99.
+                   15  FILLER                 PIC X(27).
        05  CRUNCH-PARMS   REDEFINES TRAN-PARMS.
            10  CRUNCH-KEY             PIC X(6).
            10  FILLER                 PIC X.
            10  CRUNCH-CPU-LOOPS       PIC 9(9).
            10  FILLER                 PIC X(57).
+       05  GEN-PARMS      REDEFINES TRAN-PARMS.
+           10  GEN-KEY                PIC X(6).
+           10  FILLER                 PIC X.
+           10  GEN-COUNT              PIC 9(9).
+           10  FILLER                 PIC X(57).
