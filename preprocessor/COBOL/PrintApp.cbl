@@ -2,6 +2,11 @@
       * LICENSED MATERIALS - PROPERTY OF IBM
       * "RESTRICTED MATERIALS OF IBM"
       * (C) COPYRIGHT IBM CORPORATION 2024. ALL RIGHTS RESERVED
+      ****************************************************************
+      * PRINTAPP is SAM1's end-of-run completion-banner subprogram,
+      * called from 000-MAIN right after 850-REPORT-TRAN-STATS.  It is
+      * handed the run's transaction/error counts and start/stop time
+      * and prints an operator-facing one-line banner to the job log.
       ****************************************************************
 
        +ID.
@@ -10,27 +15,56 @@
        +DD.
        Working-Storage Section.
        01 Work-Parms.
-          05 In-Len               pic S9(4) BINARY.
-          05 Char-count           Pic 99 Value ZEROS.
-          05 Out-Name             PIC X(100).
+          05 WS-Elapsed-Secs      Pic S9(9) Comp-3 Value 0.
+          05 WS-Elapsed-Out.
+             10 WS-Elapsed-HH     Pic 99.
+             10 Filler            Pic X Value ':'.
+             10 WS-Elapsed-MM     Pic 99.
+             10 Filler            Pic X Value ':'.
+             10 WS-Elapsed-SS     Pic 99.
+          05 WS-Banner.
+             10 Filler            Pic X(16) Value 'SAM1 COMPLETED: '.
+             10 WS-Tran-Recs-Ed   Pic ZZZ,ZZZ,ZZ9.
+             10 Filler            Pic X(14) Value ' transactions,'.
+             10 WS-Tran-Err-Ed    Pic ZZZ,ZZZ,ZZ9.
+             10 Filler            Pic X(8)  Value ' errors,'.
+             10 Filler            Pic X     Value Space.
+             10 WS-Elapsed-Disp   Pic X(8).
+             10 Filler            Pic X(9)  Value ' elapsed.'.
 
           Linkage Section.
        01 Recvd-Parms.
-          05 In-name         Pic x(30).
+          05 In-Tran-Recs     Pic S9(9) Comp-3.
+          05 In-Tran-Errors   Pic S9(9) Comp-3.
+          05 In-Start-Time.
+             10 In-Start-HH   Pic 99.
+             10 In-Start-MM   Pic 99.
+             10 In-Start-SS   Pic 99.
+             10 In-Start-HS   Pic 99.
+          05 In-Stop-Time.
+             10 In-Stop-HH    Pic 99.
+             10 In-Stop-MM    Pic 99.
+             10 In-Stop-SS    Pic 99.
+             10 In-Stop-HS    Pic 99.
 
 
        +PD using Recvd-Parms.
-             MOVE spaces to Out-Name.
-
-             +MV 0 to Char-count
-             Inspect Function Reverse(In-Name)
-                Tallying Char-count For Leading Spaces
-             Compute In-Len = 30 - Char-count
+             Compute WS-Elapsed-Secs =
+                 ((In-Stop-HH * 3600) + (In-Stop-MM * 60) + In-Stop-SS)
+               - ((In-Start-HH * 3600) + (In-Start-MM * 60) + In-Start-SS)
+             If WS-Elapsed-Secs < 0
+                 Add 86400 to WS-Elapsed-Secs
+             End-if
 
-             +MV 8 to Char-count
+             Compute WS-Elapsed-HH = WS-Elapsed-Secs / 3600
+             Compute WS-Elapsed-MM =
+                 (WS-Elapsed-Secs - (WS-Elapsed-HH * 3600)) / 60
+             Compute WS-Elapsed-SS =
+                 WS-Elapsed-Secs
+                 - (WS-Elapsed-HH * 3600) - (WS-Elapsed-MM * 60)
 
-             MOVE "Thanks to " to Out-Name (1:10).
-             MOVE In-name(1:In-Len) to Out-Name(11:In-Len)
-             MOVE " for succeeding!" to Out-Name ((11 + In-Len):16).
-             Display Out-name.
-             Goback.
\ No newline at end of file
+             Move In-Tran-Recs   to WS-Tran-Recs-Ed
+             Move In-Tran-Errors to WS-Tran-Err-Ed
+             Move WS-Elapsed-Out to WS-Elapsed-Disp
+             Display WS-Banner
+             Goback.
