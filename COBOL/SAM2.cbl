@@ -33,11 +33,42 @@
        01  WS-FIELDS.
            05  WS-UPDATE-NUM        PIC S9(9)V99  COMP-3  VALUE +0.
            05  WS-UPDATE-NUM-NEG    PIC X         VALUE SPACES.
+           05  WS-UPDATE-NUM-2      PIC S9(9)V99  COMP-3  VALUE +0.
+           05  WS-UPDATE-NUM-NEG-2  PIC X         VALUE SPACES.
+           05  WS-UPDATE-NUM-3      PIC S9(9)V99  COMP-3  VALUE +0.
+           05  WS-UPDATE-NUM-NEG-3  PIC X         VALUE SPACES.
            05  TRAN-COUNT           PIC 9(5)      COMP-3  VALUE 0.
            05  LOOP-COUNT           PIC S9(8)     COMP    VALUE 0.
            05  WORK-SUM             PIC 9(16)             VALUE 0.
            05  MONTH-AVERAGE        PIC 9(16)             VALUE 0.
            05  MONTH-SUB            PIC 9(16)             VALUE 0.
+      *
+      *    Per-field change audit log, appended to CUST-NOTES.
+      *
+           05  WS-AUDIT-DATE-IN.
+               10  WS-AUDIT-IN-YY       PIC 99.
+               10  WS-AUDIT-IN-MM       PIC 99.
+               10  WS-AUDIT-IN-DD       PIC 99.
+           05  WS-AUDIT-DATE-OUT.
+               10  WS-AUDIT-OUT-MM      PIC 99.
+               10  WS-AUDIT-OUT-DD      PIC 99.
+               10  WS-AUDIT-OUT-YY      PIC 99.
+           05  WS-AUDIT-ENTRY           PIC X(50) VALUE SPACES.
+           05  WS-AUDIT-OLD-NAME        PIC X(17) VALUE SPACES.
+           05  WS-AUDIT-OLD-NUM         PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-AUDIT-NEW-NUM         PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-AUDIT-OLD-NUM-ED      PIC ZZZZZZ9.99-.
+           05  WS-AUDIT-NEW-NUM-ED      PIC ZZZZZZ9.99-.
+           05  WS-AUDIT-OLD-INT         PIC S9(9)    COMP-3 VALUE 0.
+           05  WS-AUDIT-NEW-INT         PIC S9(9)    COMP-3 VALUE 0.
+           05  WS-AUDIT-OLD-INT-ED      PIC ZZZZ9-.
+           05  WS-AUDIT-NEW-INT-ED      PIC ZZZZ9-.
+           05  WS-AUDIT-SS-ED           PIC 99.
+           05  WS-ENTRY-LEN             PIC S9(4) COMP VALUE 0.
+           05  WS-NOTES-POS             PIC S9(4) COMP VALUE 0.
+           05  WS-AUDIT-OLD-TEXT        PIC X(40) VALUE SPACES.
+           05  WS-AUDIT-OLD-DATE        PIC 9(6)  VALUE 0.
+           05  WS-AUDIT-NEW-DATE        PIC 9(6)  VALUE 0.
 
 
        LINKAGE SECTION.
@@ -58,6 +89,10 @@
        000-MAIN.
            MOVE 'Y' TO TRAN-OK.
            MOVE SPACES TO TRAN-MSG.
+           ACCEPT WS-AUDIT-DATE-IN FROM DATE.
+           MOVE WS-AUDIT-IN-MM TO WS-AUDIT-OUT-MM.
+           MOVE WS-AUDIT-IN-DD TO WS-AUDIT-OUT-DD.
+           MOVE WS-AUDIT-IN-YY TO WS-AUDIT-OUT-YY.
 
            IF TRAN-CODE = 'CRUNCH '
                PERFORM 300-PROCESS-CPU-CRUNCH
@@ -81,6 +116,7 @@
            EVALUATE TRAN-FIELD-NAME
                WHEN 'BALANCE '
                WHEN 'ORDERS  '
+               WHEN 'MONTH   '
                    IF TRAN-UPDATE-NUM-HH  NOT NUMERIC
                        MOVE 0 TO TRAN-UPDATE-NUM-HH
                    END-IF
@@ -102,21 +138,149 @@
                        END-IF
                    END-IF
            END-EVALUATE .
+           IF TRAN-FIELD-NAME = 'MONTH   ' AND TRAN-OK = 'Y'
+               IF TRAN-FIELD-SS NOT NUMERIC
+                  OR TRAN-FIELD-SS < 1 OR TRAN-FIELD-SS > 12
+                   MOVE 'N' TO TRAN-OK
+                   MOVE 'INVALID MONTH SUBSCRIPT' TO TRAN-MSG
+               END-IF
+           END-IF .
+           IF TRAN-FIELD-NAME = 'LASTMAINT ' AND TRAN-OK = 'Y'
+               IF TRAN-UPDATE-DATA(1:6) NOT NUMERIC
+                   MOVE 'N' TO TRAN-OK
+                   MOVE 'DATA IS NOT NUMERIC' TO TRAN-MSG
+               END-IF
+           END-IF .
            EVALUATE TRAN-ACTION
                WHEN 'REPLACE '
                WHEN 'ADD     '
+               WHEN 'SUBTRACT'
                    CONTINUE
                WHEN OTHER
                    MOVE 'N' TO TRAN-OK
                    MOVE 'INVALID ACTION CODE   ' TO TRAN-MSG
            END-EVALUATE.
+      *
+      *        Optional 2nd and 3rd field/action/value triples -- same
+      *        validation as the first, skipped when the slot is blank.
+      *
+           IF TRAN-FIELD-NAME-2 NOT = SPACES AND TRAN-OK = 'Y'
+               EVALUATE TRAN-FIELD-NAME-2
+                   WHEN 'BALANCE '
+                   WHEN 'ORDERS  '
+                   WHEN 'MONTH   '
+                       IF TRAN-UPDATE-NUM-HH-2  NOT NUMERIC
+                           MOVE 0 TO TRAN-UPDATE-NUM-HH-2
+                       END-IF
+                       MOVE 'N' TO WS-UPDATE-NUM-NEG-2
+                       IF TRAN-UPDATE-NUMX1-2 = '-'
+                           MOVE 'Y' TO WS-UPDATE-NUM-NEG-2
+                           MOVE '0' TO TRAN-UPDATE-NUMX1-2
+                       END-IF
+                       IF TRAN-UPDATE-NUMX1-2 = '+'
+                           MOVE '0' TO TRAN-UPDATE-NUMX1-2
+                       END-IF
+                       IF TRAN-UPDATE-NUM-2 NOT NUMERIC
+                           MOVE 'N' TO TRAN-OK
+                           MOVE 'DATA IS NOT NUMERIC' TO TRAN-MSG
+                       ELSE
+                           MOVE TRAN-UPDATE-NUM-2 TO WS-UPDATE-NUM-2
+                           IF WS-UPDATE-NUM-NEG-2 = 'Y'
+                               COMPUTE WS-UPDATE-NUM-2 =
+                                   WS-UPDATE-NUM-2 * -1
+                           END-IF
+                       END-IF
+               END-EVALUATE
+               IF TRAN-FIELD-NAME-2 = 'MONTH   ' AND TRAN-OK = 'Y'
+                   IF TRAN-FIELD-SS-2 NOT NUMERIC
+                      OR TRAN-FIELD-SS-2 < 1 OR TRAN-FIELD-SS-2 > 12
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'INVALID MONTH SUBSCRIPT' TO TRAN-MSG
+                   END-IF
+               END-IF
+               IF TRAN-FIELD-NAME-2 = 'LASTMAINT ' AND TRAN-OK = 'Y'
+                   IF TRAN-UPDATE-DATA-2(1:6) NOT NUMERIC
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'DATA IS NOT NUMERIC' TO TRAN-MSG
+                   END-IF
+               END-IF
+               EVALUATE TRAN-ACTION-2
+                   WHEN 'REPLACE '
+                   WHEN 'ADD     '
+                   WHEN 'SUBTRACT'
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'INVALID ACTION CODE   ' TO TRAN-MSG
+               END-EVALUATE
+           END-IF .
+           IF TRAN-FIELD-NAME-3 NOT = SPACES AND TRAN-OK = 'Y'
+               EVALUATE TRAN-FIELD-NAME-3
+                   WHEN 'BALANCE '
+                   WHEN 'ORDERS  '
+                   WHEN 'MONTH   '
+                       IF TRAN-UPDATE-NUM-HH-3  NOT NUMERIC
+                           MOVE 0 TO TRAN-UPDATE-NUM-HH-3
+                       END-IF
+                       MOVE 'N' TO WS-UPDATE-NUM-NEG-3
+                       IF TRAN-UPDATE-NUMX1-3 = '-'
+                           MOVE 'Y' TO WS-UPDATE-NUM-NEG-3
+                           MOVE '0' TO TRAN-UPDATE-NUMX1-3
+                       END-IF
+                       IF TRAN-UPDATE-NUMX1-3 = '+'
+                           MOVE '0' TO TRAN-UPDATE-NUMX1-3
+                       END-IF
+                       IF TRAN-UPDATE-NUM-3 NOT NUMERIC
+                           MOVE 'N' TO TRAN-OK
+                           MOVE 'DATA IS NOT NUMERIC' TO TRAN-MSG
+                       ELSE
+                           MOVE TRAN-UPDATE-NUM-3 TO WS-UPDATE-NUM-3
+                           IF WS-UPDATE-NUM-NEG-3 = 'Y'
+                               COMPUTE WS-UPDATE-NUM-3 =
+                                   WS-UPDATE-NUM-3 * -1
+                           END-IF
+                       END-IF
+               END-EVALUATE
+               IF TRAN-FIELD-NAME-3 = 'MONTH   ' AND TRAN-OK = 'Y'
+                   IF TRAN-FIELD-SS-3 NOT NUMERIC
+                      OR TRAN-FIELD-SS-3 < 1 OR TRAN-FIELD-SS-3 > 12
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'INVALID MONTH SUBSCRIPT' TO TRAN-MSG
+                   END-IF
+               END-IF
+               IF TRAN-FIELD-NAME-3 = 'LASTMAINT ' AND TRAN-OK = 'Y'
+                   IF TRAN-UPDATE-DATA-3(1:6) NOT NUMERIC
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'DATA IS NOT NUMERIC' TO TRAN-MSG
+                   END-IF
+               END-IF
+               EVALUATE TRAN-ACTION-3
+                   WHEN 'REPLACE '
+                   WHEN 'ADD     '
+                   WHEN 'SUBTRACT'
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'INVALID ACTION CODE   ' TO TRAN-MSG
+               END-EVALUATE
+           END-IF .
 
        200-PROCESS-TRAN.
            EVALUATE TRAN-FIELD-NAME
                WHEN 'NAME    '
+                   MOVE CUST-NAME TO WS-AUDIT-OLD-NAME
                    MOVE TRAN-UPDATE-DATA TO CUST-NAME
                    COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'NAME ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          CUST-NAME DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
                WHEN 'BALANCE '
+                   MOVE CUST-ACCT-BALANCE TO WS-AUDIT-OLD-NUM
                    EVALUATE TRAN-ACTION
                        WHEN 'REPLACE'
                            MOVE WS-UPDATE-NUM TO CUST-ACCT-BALANCE
@@ -125,8 +289,24 @@
                            COMPUTE CUST-ACCT-BALANCE =
                              CUST-ACCT-BALANCE + WS-UPDATE-NUM
                            COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       WHEN 'SUBTRACT'
+                           COMPUTE CUST-ACCT-BALANCE =
+                             CUST-ACCT-BALANCE - WS-UPDATE-NUM
+                           COMPUTE TRAN-COUNT = TRAN-COUNT + 1
                    END-EVALUATE
+                   MOVE CUST-ACCT-BALANCE TO WS-AUDIT-NEW-NUM
+                   MOVE WS-AUDIT-OLD-NUM TO WS-AUDIT-OLD-NUM-ED
+                   MOVE WS-AUDIT-NEW-NUM TO WS-AUDIT-NEW-NUM-ED
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'BALANCE ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-NUM-ED DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          WS-AUDIT-NEW-NUM-ED DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
                WHEN 'ORDERS  '
+                   MOVE CUST-ORDERS-YTD TO WS-AUDIT-OLD-INT
                    EVALUATE TRAN-ACTION
                        WHEN 'REPLACE'
                            MOVE WS-UPDATE-NUM TO CUST-ORDERS-YTD
@@ -135,16 +315,462 @@
                            COMPUTE CUST-ORDERS-YTD =
                              CUST-ORDERS-YTD + WS-UPDATE-NUM
                            COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       WHEN 'SUBTRACT'
+                           COMPUTE CUST-ORDERS-YTD =
+                             CUST-ORDERS-YTD - WS-UPDATE-NUM
+                           COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                   END-EVALUATE
+                   MOVE CUST-ORDERS-YTD TO WS-AUDIT-NEW-INT
+                   MOVE WS-AUDIT-OLD-INT TO WS-AUDIT-OLD-INT-ED
+                   MOVE WS-AUDIT-NEW-INT TO WS-AUDIT-NEW-INT-ED
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'ORDERS ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-INT-ED DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          WS-AUDIT-NEW-INT-ED DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
+               WHEN 'MONTH   '
+                   MOVE TRAN-FIELD-SS TO WS-AUDIT-SS-ED
+                   MOVE CUST-MONTH(TRAN-FIELD-SS) TO WS-AUDIT-OLD-NUM
+                   EVALUATE TRAN-ACTION
+                       WHEN 'REPLACE'
+                           MOVE WS-UPDATE-NUM
+                                       TO CUST-MONTH(TRAN-FIELD-SS)
+                           COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       WHEN 'ADD     '
+                           COMPUTE CUST-MONTH(TRAN-FIELD-SS) =
+                             CUST-MONTH(TRAN-FIELD-SS) + WS-UPDATE-NUM
+                           COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       WHEN 'SUBTRACT'
+                           COMPUTE CUST-MONTH(TRAN-FIELD-SS) =
+                             CUST-MONTH(TRAN-FIELD-SS) - WS-UPDATE-NUM
+                           COMPUTE TRAN-COUNT = TRAN-COUNT + 1
                    END-EVALUATE
+                   MOVE CUST-MONTH(TRAN-FIELD-SS) TO WS-AUDIT-NEW-NUM
+                   MOVE WS-AUDIT-OLD-NUM TO WS-AUDIT-OLD-NUM-ED
+                   MOVE WS-AUDIT-NEW-NUM TO WS-AUDIT-NEW-NUM-ED
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'MONTH(' DELIMITED BY SIZE
+                          WS-AUDIT-SS-ED DELIMITED BY SIZE
+                          ') ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-NUM-ED DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          WS-AUDIT-NEW-NUM-ED DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
+               WHEN 'EMAIL     '
+                   MOVE CUST-EMAIL-ADDR TO WS-AUDIT-OLD-TEXT
+                   MOVE TRAN-UPDATE-DATA TO CUST-EMAIL-ADDR
+                   COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'EMAIL ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-TEXT(1:20) DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          CUST-EMAIL-ADDR(1:20) DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
+               WHEN 'LASTMAINT '
+                   MOVE CUST-LAST-MAINT-DATE TO WS-AUDIT-OLD-DATE
+                   MOVE TRAN-UPDATE-DATA(1:6) TO CUST-LAST-MAINT-DATE
+                   COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                   MOVE CUST-LAST-MAINT-DATE TO WS-AUDIT-NEW-DATE
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'LASTMAINT ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-DATE DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          WS-AUDIT-NEW-DATE DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
+               WHEN 'PREFMETHOD'
+                   MOVE CUST-PREF-CONTACT-METHOD-OV TO WS-AUDIT-OLD-TEXT
+                   MOVE TRAN-UPDATE-DATA
+                               TO CUST-PREF-CONTACT-METHOD-OV
+                   COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'PREFMETHOD ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-TEXT(1:5) DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          CUST-PREF-CONTACT-METHOD-OV DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
+               WHEN 'DONOTCALL '
+                   MOVE CUST-DO-NOT-CALL-FLAG-OV TO WS-AUDIT-OLD-TEXT
+                   MOVE TRAN-UPDATE-DATA(1:1)
+                                       TO CUST-DO-NOT-CALL-FLAG-OV
+                   COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                   MOVE SPACES TO WS-AUDIT-ENTRY
+                   STRING 'DONOTCALL ' DELIMITED BY SIZE
+                          WS-AUDIT-OLD-TEXT(1:1) DELIMITED BY SIZE
+                          '->' DELIMITED BY SIZE
+                          CUST-DO-NOT-CALL-FLAG-OV DELIMITED BY SIZE
+                       INTO WS-AUDIT-ENTRY
+                   END-STRING
+                   PERFORM 290-APPEND-AUDIT-ENTRY
                WHEN OTHER
                    MOVE 'N' TO TRAN-OK
                    MOVE 'FIELD NAME INVALID' TO TRAN-MSG
            END-EVALUATE.
+           IF TRAN-FIELD-NAME-2 NOT = SPACES AND TRAN-OK = 'Y'
+               EVALUATE TRAN-FIELD-NAME-2
+                   WHEN 'NAME    '
+                       MOVE CUST-NAME TO WS-AUDIT-OLD-NAME
+                       MOVE TRAN-UPDATE-DATA-2 TO CUST-NAME
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'NAME ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-NAME DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'BALANCE '
+                       MOVE CUST-ACCT-BALANCE TO WS-AUDIT-OLD-NUM
+                       EVALUATE TRAN-ACTION-2
+                           WHEN 'REPLACE'
+                               MOVE WS-UPDATE-NUM-2 TO CUST-ACCT-BALANCE
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'ADD     '
+                               COMPUTE CUST-ACCT-BALANCE =
+                                 CUST-ACCT-BALANCE + WS-UPDATE-NUM-2
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'SUBTRACT'
+                               COMPUTE CUST-ACCT-BALANCE =
+                                 CUST-ACCT-BALANCE - WS-UPDATE-NUM-2
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       END-EVALUATE
+                       MOVE CUST-ACCT-BALANCE TO WS-AUDIT-NEW-NUM
+                       MOVE WS-AUDIT-OLD-NUM TO WS-AUDIT-OLD-NUM-ED
+                       MOVE WS-AUDIT-NEW-NUM TO WS-AUDIT-NEW-NUM-ED
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'BALANCE ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-NUM-ED DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-NUM-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'ORDERS  '
+                       MOVE CUST-ORDERS-YTD TO WS-AUDIT-OLD-INT
+                       EVALUATE TRAN-ACTION-2
+                           WHEN 'REPLACE'
+                               MOVE WS-UPDATE-NUM-2 TO CUST-ORDERS-YTD
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'ADD     '
+                               COMPUTE CUST-ORDERS-YTD =
+                                 CUST-ORDERS-YTD + WS-UPDATE-NUM-2
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'SUBTRACT'
+                               COMPUTE CUST-ORDERS-YTD =
+                                 CUST-ORDERS-YTD - WS-UPDATE-NUM-2
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       END-EVALUATE
+                       MOVE CUST-ORDERS-YTD TO WS-AUDIT-NEW-INT
+                       MOVE WS-AUDIT-OLD-INT TO WS-AUDIT-OLD-INT-ED
+                       MOVE WS-AUDIT-NEW-INT TO WS-AUDIT-NEW-INT-ED
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'ORDERS ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-INT-ED DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-INT-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'MONTH   '
+                       MOVE TRAN-FIELD-SS-2 TO WS-AUDIT-SS-ED
+                       MOVE CUST-MONTH(TRAN-FIELD-SS-2)
+                                             TO WS-AUDIT-OLD-NUM
+                       EVALUATE TRAN-ACTION-2
+                           WHEN 'REPLACE'
+                               MOVE WS-UPDATE-NUM-2
+                                     TO CUST-MONTH(TRAN-FIELD-SS-2)
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'ADD     '
+                               COMPUTE CUST-MONTH(TRAN-FIELD-SS-2) =
+                                 CUST-MONTH(TRAN-FIELD-SS-2)
+                                   + WS-UPDATE-NUM-2
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'SUBTRACT'
+                               COMPUTE CUST-MONTH(TRAN-FIELD-SS-2) =
+                                 CUST-MONTH(TRAN-FIELD-SS-2)
+                                   - WS-UPDATE-NUM-2
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       END-EVALUATE
+                       MOVE CUST-MONTH(TRAN-FIELD-SS-2)
+                                             TO WS-AUDIT-NEW-NUM
+                       MOVE WS-AUDIT-OLD-NUM TO WS-AUDIT-OLD-NUM-ED
+                       MOVE WS-AUDIT-NEW-NUM TO WS-AUDIT-NEW-NUM-ED
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'MONTH(' DELIMITED BY SIZE
+                              WS-AUDIT-SS-ED DELIMITED BY SIZE
+                              ') ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-NUM-ED DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-NUM-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'EMAIL     '
+                       MOVE CUST-EMAIL-ADDR TO WS-AUDIT-OLD-TEXT
+                       MOVE TRAN-UPDATE-DATA-2 TO CUST-EMAIL-ADDR
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'EMAIL ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-TEXT(1:20) DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-EMAIL-ADDR(1:20) DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'LASTMAINT '
+                       MOVE CUST-LAST-MAINT-DATE TO WS-AUDIT-OLD-DATE
+                       MOVE TRAN-UPDATE-DATA-2(1:6)
+                                             TO CUST-LAST-MAINT-DATE
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE CUST-LAST-MAINT-DATE TO WS-AUDIT-NEW-DATE
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'LASTMAINT ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-DATE DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-DATE DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'PREFMETHOD'
+                       MOVE CUST-PREF-CONTACT-METHOD-OV
+                                             TO WS-AUDIT-OLD-TEXT
+                       MOVE TRAN-UPDATE-DATA-2
+                                   TO CUST-PREF-CONTACT-METHOD-OV
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'PREFMETHOD ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-TEXT(1:5) DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-PREF-CONTACT-METHOD-OV
+                                  DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'DONOTCALL '
+                       MOVE CUST-DO-NOT-CALL-FLAG-OV
+                                           TO WS-AUDIT-OLD-TEXT
+                       MOVE TRAN-UPDATE-DATA-2(1:1)
+                                   TO CUST-DO-NOT-CALL-FLAG-OV
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'DONOTCALL ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-TEXT(1:1) DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-DO-NOT-CALL-FLAG-OV DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN OTHER
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'FIELD NAME INVALID' TO TRAN-MSG
+               END-EVALUATE
+           END-IF .
+           IF TRAN-FIELD-NAME-3 NOT = SPACES AND TRAN-OK = 'Y'
+               EVALUATE TRAN-FIELD-NAME-3
+                   WHEN 'NAME    '
+                       MOVE CUST-NAME TO WS-AUDIT-OLD-NAME
+                       MOVE TRAN-UPDATE-DATA-3 TO CUST-NAME
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'NAME ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-NAME DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-NAME DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'BALANCE '
+                       MOVE CUST-ACCT-BALANCE TO WS-AUDIT-OLD-NUM
+                       EVALUATE TRAN-ACTION-3
+                           WHEN 'REPLACE'
+                               MOVE WS-UPDATE-NUM-3 TO CUST-ACCT-BALANCE
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'ADD     '
+                               COMPUTE CUST-ACCT-BALANCE =
+                                 CUST-ACCT-BALANCE + WS-UPDATE-NUM-3
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'SUBTRACT'
+                               COMPUTE CUST-ACCT-BALANCE =
+                                 CUST-ACCT-BALANCE - WS-UPDATE-NUM-3
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       END-EVALUATE
+                       MOVE CUST-ACCT-BALANCE TO WS-AUDIT-NEW-NUM
+                       MOVE WS-AUDIT-OLD-NUM TO WS-AUDIT-OLD-NUM-ED
+                       MOVE WS-AUDIT-NEW-NUM TO WS-AUDIT-NEW-NUM-ED
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'BALANCE ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-NUM-ED DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-NUM-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'ORDERS  '
+                       MOVE CUST-ORDERS-YTD TO WS-AUDIT-OLD-INT
+                       EVALUATE TRAN-ACTION-3
+                           WHEN 'REPLACE'
+                               MOVE WS-UPDATE-NUM-3 TO CUST-ORDERS-YTD
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'ADD     '
+                               COMPUTE CUST-ORDERS-YTD =
+                                 CUST-ORDERS-YTD + WS-UPDATE-NUM-3
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'SUBTRACT'
+                               COMPUTE CUST-ORDERS-YTD =
+                                 CUST-ORDERS-YTD - WS-UPDATE-NUM-3
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       END-EVALUATE
+                       MOVE CUST-ORDERS-YTD TO WS-AUDIT-NEW-INT
+                       MOVE WS-AUDIT-OLD-INT TO WS-AUDIT-OLD-INT-ED
+                       MOVE WS-AUDIT-NEW-INT TO WS-AUDIT-NEW-INT-ED
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'ORDERS ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-INT-ED DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-INT-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'MONTH   '
+                       MOVE TRAN-FIELD-SS-3 TO WS-AUDIT-SS-ED
+                       MOVE CUST-MONTH(TRAN-FIELD-SS-3)
+                                             TO WS-AUDIT-OLD-NUM
+                       EVALUATE TRAN-ACTION-3
+                           WHEN 'REPLACE'
+                               MOVE WS-UPDATE-NUM-3
+                                     TO CUST-MONTH(TRAN-FIELD-SS-3)
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'ADD     '
+                               COMPUTE CUST-MONTH(TRAN-FIELD-SS-3) =
+                                 CUST-MONTH(TRAN-FIELD-SS-3)
+                                   + WS-UPDATE-NUM-3
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                           WHEN 'SUBTRACT'
+                               COMPUTE CUST-MONTH(TRAN-FIELD-SS-3) =
+                                 CUST-MONTH(TRAN-FIELD-SS-3)
+                                   - WS-UPDATE-NUM-3
+                               COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       END-EVALUATE
+                       MOVE CUST-MONTH(TRAN-FIELD-SS-3)
+                                             TO WS-AUDIT-NEW-NUM
+                       MOVE WS-AUDIT-OLD-NUM TO WS-AUDIT-OLD-NUM-ED
+                       MOVE WS-AUDIT-NEW-NUM TO WS-AUDIT-NEW-NUM-ED
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'MONTH(' DELIMITED BY SIZE
+                              WS-AUDIT-SS-ED DELIMITED BY SIZE
+                              ') ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-NUM-ED DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-NUM-ED DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'EMAIL     '
+                       MOVE CUST-EMAIL-ADDR TO WS-AUDIT-OLD-TEXT
+                       MOVE TRAN-UPDATE-DATA-3 TO CUST-EMAIL-ADDR
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'EMAIL ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-TEXT(1:20) DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-EMAIL-ADDR(1:20) DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'LASTMAINT '
+                       MOVE CUST-LAST-MAINT-DATE TO WS-AUDIT-OLD-DATE
+                       MOVE TRAN-UPDATE-DATA-3(1:6)
+                                             TO CUST-LAST-MAINT-DATE
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE CUST-LAST-MAINT-DATE TO WS-AUDIT-NEW-DATE
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'LASTMAINT ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-DATE DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              WS-AUDIT-NEW-DATE DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'PREFMETHOD'
+                       MOVE CUST-PREF-CONTACT-METHOD-OV
+                                             TO WS-AUDIT-OLD-TEXT
+                       MOVE TRAN-UPDATE-DATA-3
+                                   TO CUST-PREF-CONTACT-METHOD-OV
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'PREFMETHOD ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-TEXT(1:5) DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-PREF-CONTACT-METHOD-OV
+                                  DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN 'DONOTCALL '
+                       MOVE CUST-DO-NOT-CALL-FLAG-OV
+                                           TO WS-AUDIT-OLD-TEXT
+                       MOVE TRAN-UPDATE-DATA-3(1:1)
+                                   TO CUST-DO-NOT-CALL-FLAG-OV
+                       COMPUTE TRAN-COUNT = TRAN-COUNT + 1
+                       MOVE SPACES TO WS-AUDIT-ENTRY
+                       STRING 'DONOTCALL ' DELIMITED BY SIZE
+                              WS-AUDIT-OLD-TEXT(1:1) DELIMITED BY SIZE
+                              '->' DELIMITED BY SIZE
+                              CUST-DO-NOT-CALL-FLAG-OV DELIMITED BY SIZE
+                           INTO WS-AUDIT-ENTRY
+                       END-STRING
+                       PERFORM 290-APPEND-AUDIT-ENTRY
+                   WHEN OTHER
+                       MOVE 'N' TO TRAN-OK
+                       MOVE 'FIELD NAME INVALID' TO TRAN-MSG
+               END-EVALUATE
+           END-IF .
+
+       290-APPEND-AUDIT-ENTRY.
+      *    WS-AUDIT-ENTRY holds the blank-padded "FIELD old->new" text
+      *    built by the caller; this dates it and tacks it onto the end
+      *    of CUST-NOTES.  Silently stops once CUST-NOTES is full.
+           PERFORM VARYING WS-ENTRY-LEN FROM 50 BY -1
+               UNTIL WS-ENTRY-LEN = 0
+                  OR WS-AUDIT-ENTRY(WS-ENTRY-LEN:1) NOT = SPACE
+           END-PERFORM.
+           PERFORM VARYING WS-NOTES-POS FROM 120 BY -1
+               UNTIL WS-NOTES-POS = 0
+                  OR CUST-NOTES(WS-NOTES-POS:1) NOT = SPACE
+           END-PERFORM.
+           IF WS-NOTES-POS > 0
+               ADD 2 TO WS-NOTES-POS
+           ELSE
+               MOVE 1 TO WS-NOTES-POS
+           END-IF.
+           IF WS-ENTRY-LEN > 0
+                  AND WS-NOTES-POS + 6 + 1 + WS-ENTRY-LEN <= 121
+               STRING WS-AUDIT-OUT-MM  DELIMITED BY SIZE
+                      WS-AUDIT-OUT-DD  DELIMITED BY SIZE
+                      WS-AUDIT-OUT-YY  DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      WS-AUDIT-ENTRY(1:WS-ENTRY-LEN) DELIMITED BY SIZE
+                   INTO CUST-NOTES
+                   WITH POINTER WS-NOTES-POS
+               END-STRING
+           END-IF.
 
        300-PROCESS-CPU-CRUNCH.
            MOVE 0 TO LOOP-COUNT.
            PERFORM 310-CRUNCH-LOOP
                UNTIL LOOP-COUNT > CRUNCH-CPU-LOOPS .
+           MOVE MONTH-AVERAGE TO CUST-MONTH-AVG.
 
        310-CRUNCH-LOOP.
       *       CALUCLUATE AVERAGE OF ALL MONTHS
