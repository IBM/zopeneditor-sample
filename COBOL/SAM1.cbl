@@ -16,6 +16,17 @@
       * A GOOD CASE FOR DEBUGGING LAB - INDEED
       *
       * CAN BE MADE TO ABEND WITH BAD INPUT DATA FOR FAULT ANALYSIS LAB
+      *
+      * CHECKPOINT/RESTART: a checkpoint record (last applied TRAN-KEY
+      * and merge-sequence number across TRANFILE/TRANFIL2) is written
+      * to CHKPT every WS-CKPT-INTERVAL transactions, purely as a
+      * diagnostic of how far the prior run got.  CUSTOUT is always a
+      * fresh GDG generation (SAM1PROC.jcl) and CUSTFILE always reads
+      * generation (0), so a restart cannot reposition past anything
+      * already applied -- there is no surviving partial output to
+      * resume.  If CHKPT already has records when this run starts,
+      * SAM1 displays where the prior run abended and then reapplies
+      * the full transaction deck from the top.
       *****************************************************************
       *
       * Transaction file record descriptions:
@@ -30,7 +41,10 @@
       *                  SUBTRACT                 +99999999.99
       * (The "ss" field is a subscript, used for the MONTH field only)
       * DELETE ___key____  <== Delete Record
-      * ADD    ___key____  <== Add a new blank record
+      * ADD    ___key____ t <== Add a new blank record
+      *                  t = record type: 'A' = full customer master
+      *                      record (default if blank), any other code
+      *                      = a contact-type record
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -41,17 +55,47 @@
 
            SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
                ACCESS IS SEQUENTIAL
-               FILE STATUS  IS  WS-CUSTFILE-STATUS.
+               FILE STATUS  IS  WS-CUSTFILE-STATUS WS-CUSTFILE-STATUS-2.
 
            SELECT CUSTOMER-FILE-OUT ASSIGN TO CUSTOUT
                ACCESS IS SEQUENTIAL
-               FILE STATUS  IS  WS-CUSTOUT-STATUS.
+               FILE STATUS  IS  WS-CUSTOUT-STATUS WS-CUSTOUT-STATUS-2.
 
             SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
-                   FILE STATUS  IS  WS-TRANFILE-STATUS.
+                   FILE STATUS  IS  WS-TRANFILE-STATUS
+                                    WS-TRANFILE-STATUS-2.
 
             SELECT REPORT-FILE      ASSIGN TO CUSTRPT
-                   FILE STATUS  IS  WS-REPORT-STATUS.
+                   FILE STATUS  IS  WS-REPORT-STATUS WS-REPORT-STATUS-2.
+
+            SELECT REJECT-FILE      ASSIGN TO REJFILE
+                   FILE STATUS  IS  WS-REJECT-STATUS WS-REJECT-STATUS-2.
+
+            SELECT ARCHIVE-FILE     ASSIGN TO ARCHIVE
+                   FILE STATUS  IS  WS-ARCHIVE-STATUS
+                                    WS-ARCHIVE-STATUS-2.
+
+            SELECT CHECKPOINT-FILE  ASSIGN TO CHKPT
+                   FILE STATUS  IS  WS-CHKPT-STATUS WS-CHKPT-STATUS-2.
+
+            SELECT CUSTOMER-FILE-INDEXED ASSIGN TO CUSTIDX
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CSTIDX-KEY
+                   FILE STATUS  IS  WS-CUSTIDX-STATUS
+                                    WS-CUSTIDX-STATUS-2.
+
+            SELECT EXTRACT-FILE     ASSIGN TO EXTRACT
+                   FILE STATUS  IS  WS-EXTRACT-STATUS
+                                    WS-EXTRACT-STATUS-2.
+
+            SELECT CUSTOMER-CONTACT-OUT ASSIGN TO CONTACT
+                   FILE STATUS  IS  WS-CONTOUT-STATUS
+                                    WS-CONTOUT-STATUS-2.
+
+            SELECT OPTIONAL TRANSACTION-FILE-2 ASSIGN TO TRANFIL2
+                   FILE STATUS  IS  WS-TRANFILE2-STATUS
+                                    WS-TRANFILE2-STATUS-2.
 
       *****************************************************************
        DATA DIVISION.
@@ -68,13 +112,66 @@
            RECORD IS VARYING FROM 20 TO 596 CHARACTERS.
        COPY CUSTCOPY REPLACING ==:TAG:== BY ==CSTOUT==.
 
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-TRAN-KEY         PIC X(6).
+           05  CHKPT-TRAN-RRN         PIC 9(9).
+           05  FILLER                 PIC X(65)  VALUE SPACES.
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD IS VARYING FROM 20 TO 596 CHARACTERS.
+       COPY CUSTCOPY REPLACING ==:TAG:== BY ==ARCH==.
+
+       FD  CUSTOMER-FILE-INDEXED
+           RECORDING MODE IS V
+           RECORD IS VARYING FROM 20 TO 596 CHARACTERS.
+       COPY CUSTCOPY REPLACING ==:TAG:== BY ==CSTIDX==.
+
+       FD  CUSTOMER-CONTACT-OUT
+           RECORDING MODE IS V
+           BLOCK CONTAINS 0 RECORDS
+           RECORD IS VARYING FROM 20 TO 596 CHARACTERS.
+       COPY CUSTCOPY REPLACING ==:TAG:== BY ==CCONT==.
+
        FD  TRANSACTION-FILE
            RECORDING MODE IS F.
        COPY TRANREC.
 
+      *        A second, optional transaction feed (e.g. a call-center
+      *        maintenance deck) that 710-READ-TRAN-FILE merges against
+      *        the primary TRANFILE by TRAN-KEY, the same way
+      *        720-POSITION-CUST-FILE merges TRANFILE against the
+      *        customer file.  TRAN2-KEY/TRAN2-CODE are only used to
+      *        compare against the primary feed's current record --
+      *        once a feed-2 record is selected it is moved whole into
+      *        TRANSACTION-RECORD for the existing paragraphs to
+      *        process unchanged.
+       FD  TRANSACTION-FILE-2
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD-2           PIC X(198).
+       01  TRAN2-OVERLAY REDEFINES TRANSACTION-RECORD-2.
+           05  TRAN2-CODE                 PIC X(6).
+           05  FILLER  REDEFINES TRAN2-CODE.
+               10  TRAN2-COMMENT          PIC X.
+               10  FILLER                 PIC X(5).
+           05  FILLER                     PIC X.
+           05  TRAN2-KEY                  PIC X(6).
+           05  FILLER                     PIC X(185).
+
        FD  REPORT-FILE
            RECORDING MODE IS F.
-       01  REPORT-RECORD              PIC X(132).
+       01  REPORT-RECORD              PIC X(219).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD              PIC X(198).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD             PIC X(150).
 
       *****************************************************************
        WORKING-STORAGE SECTION.
@@ -96,9 +193,42 @@
       *
        01  WS-FIELDS.
            05  WS-CUSTFILE-STATUS      PIC X(2)  VALUE SPACES.
+           05  WS-CUSTFILE-STATUS-2    PIC X(4)  VALUE SPACES.
            05  WS-CUSTOUT-STATUS       PIC X(2)  VALUE SPACES.
+           05  WS-CUSTOUT-STATUS-2     PIC X(4)  VALUE SPACES.
            05  WS-TRANFILE-STATUS      PIC X(2)  VALUE SPACES.
+           05  WS-TRANFILE-STATUS-2    PIC X(4)  VALUE SPACES.
            05  WS-REPORT-STATUS        PIC X(2)  VALUE SPACES.
+           05  WS-REPORT-STATUS-2      PIC X(4)  VALUE SPACES.
+           05  WS-REJECT-STATUS        PIC X(2)  VALUE SPACES.
+           05  WS-REJECT-STATUS-2      PIC X(4)  VALUE SPACES.
+           05  WS-CUSTIDX-STATUS       PIC X(2)  VALUE SPACES.
+           05  WS-CUSTIDX-STATUS-2     PIC X(4)  VALUE SPACES.
+           05  WS-ARCHIVE-STATUS       PIC X(2)  VALUE SPACES.
+           05  WS-ARCHIVE-STATUS-2     PIC X(4)  VALUE SPACES.
+           05  WS-CHKPT-STATUS         PIC X(2)  VALUE SPACES.
+           05  WS-CHKPT-STATUS-2       PIC X(4)  VALUE SPACES.
+           05  WS-EXTRACT-STATUS       PIC X(2)  VALUE SPACES.
+           05  WS-EXTRACT-STATUS-2     PIC X(4)  VALUE SPACES.
+           05  WS-CONTOUT-STATUS       PIC X(2)  VALUE SPACES.
+           05  WS-CONTOUT-STATUS-2     PIC X(4)  VALUE SPACES.
+           05  WS-TRANFILE2-STATUS     PIC X(2)  VALUE SPACES.
+           05  WS-TRANFILE2-STATUS-2   PIC X(4)  VALUE SPACES.
+           05  WS-TRAN1-EOF            PIC X     VALUE 'N'.
+           05  WS-TRAN2-EOF            PIC X     VALUE 'N'.
+           05  WS-TRAN1-PRIMED         PIC X     VALUE 'N'.
+           05  WS-TRAN2-ACTIVE         PIC X     VALUE 'N'.
+           05  WS-TRAN1-RRN            PIC 9(9)  COMP-3 VALUE 0.
+           05  WS-TRAN2-RRN            PIC 9(9)  COMP-3 VALUE 0.
+           05  WS-TRAN-SEQ             PIC 9(9)  COMP-3 VALUE 0.
+           05  WS-TRAN-SOURCE          PIC X(8)  VALUE SPACES.
+           05  WS-RESTART-KEY          PIC X(6)  VALUE LOW-VALUES.
+           05  WS-RESTART-RRN          PIC 9(9)  COMP-3 VALUE 0.
+           05  WS-TRAN-RRN             PIC 9(9)  COMP-3 VALUE 0.
+           05  WS-CKPT-INTERVAL        PIC 9(5)         VALUE 100.
+           05  WS-CKPT-COUNT           PIC 9(5)  COMP-3 VALUE 0.
+           05  WS-MAX-TRAN-ERRORS      PIC 9(5)         VALUE 50.
+           05  WS-TRAN-ABORTED         PIC X     VALUE 'N'.
            05  WS-TRAN-EOF             PIC X     VALUE SPACES.
            05  WS-TRAN-OK              PIC X     VALUE 'N'.
            05  WS-CUST-FILE-OK         PIC X     VALUE 'N'.
@@ -109,13 +239,27 @@
            05  START-CUST-ID           PIC 9(5)  VALUE 0.
            05  MAX-CUST-ID             PIC 9(5)  VALUE 0.
            05  SAM2                    PIC X(8)  VALUE 'SAM2'.
+           05  PRINTAPP                PIC X(8)  VALUE 'PRINTAPP'.
+           05  WS-START-TIME.
+               10  WS-START-HH         PIC 99.
+               10  WS-START-MM         PIC 99.
+               10  WS-START-SS         PIC 99.
+               10  WS-START-HS         PIC 99.
+           05  WS-STOP-TIME.
+               10  WS-STOP-HH          PIC 99.
+               10  WS-STOP-MM          PIC 99.
+               10  WS-STOP-SS          PIC 99.
+               10  WS-STOP-HS          PIC 99.
       *
       * some additional comments
       * some more additional comments
       *
        01  WORK-VARIABLES.
            05  I                     PIC S9(9)   COMP-3  VALUE +0.
+           05  J                     PIC S9(9)   COMP-3  VALUE +0.
            05  WORK-NUM              PIC S9(8)   COMP.
+           05  WS-GEN-START-NUM      PIC 9(5)            VALUE 0.
+           05  WS-GEN-CUR-ID         PIC 9(5)            VALUE 0.
       *
        01  REPORT-TOTALS.
            05  NUM-TRAN-RECS         PIC S9(9)   COMP-3  VALUE +0.
@@ -132,6 +276,40 @@
            05  NUM-RPTALL-PROCESSED  PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-GEN-REQUESTS      PIC S9(9)   COMP-3  VALUE +0.
            05  NUM-GEN-PROCESSED     PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-GEN-RECS-CREATED  PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-CUST-RECS-READ    PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-CUST-RECS-WRITTEN PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-MASTER-RECS-WRITTEN PIC S9(9) COMP-3  VALUE +0.
+           05  NUM-CONTACT-RECS-WRITTEN PIC S9(9) COMP-3 VALUE +0.
+           05  WS-EXPECTED-OUT-CNT   PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-INQUIRE-REQUESTS  PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-INQUIRE-PROCESSED PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-YREND-REQUESTS    PIC S9(9)   COMP-3  VALUE +0.
+           05  NUM-YREND-PROCESSED   PIC S9(9)   COMP-3  VALUE +0.
+           05  WS-CUSTIDX-EOF        PIC X       VALUE 'N'.
+           05  WS-CUST-TOTAL-BALANCE PIC S9(11)V99 COMP-3 VALUE +0.
+           05  WS-CUST-TOTAL-ORDERS  PIC S9(9)   COMP-3  VALUE +0.
+
+      *        Lookahead buffer holding the primary feed's next-read
+      *        record while the merge in 710-READ-TRAN-FILE decides
+      *        whether TRANFILE or TRANFIL2 supplies the next
+      *        transaction (mirrors TRAN2-OVERLAY on feed 2's FD).
+       01  TRANSACTION-RECORD-1-BUF       PIC X(198).
+       01  TRAN1-OVERLAY REDEFINES TRANSACTION-RECORD-1-BUF.
+           05  TRAN1-CODE                 PIC X(6).
+           05  FILLER  REDEFINES TRAN1-CODE.
+               10  TRAN1-COMMENT          PIC X.
+               10  FILLER                 PIC X(5).
+           05  FILLER                     PIC X.
+           05  TRAN1-KEY                  PIC X(6).
+           05  FILLER                     PIC X(185).
+
+       01  WS-EXTRACT-LINE.
+           05  WS-EXTRACT-TYPE       PIC X(9)    VALUE SPACES.
+           05  WS-EXTRACT-KEY        PIC X(6)    VALUE SPACES.
+           05  WS-EXTRACT-RRN        PIC 9(9)    VALUE 0.
+           05  WS-EXTRACT-SOURCE     PIC X(9)    VALUE SPACES.
+           05  WS-EXTRACT-MSG        PIC X(66)   VALUE SPACES.
 
        COPY CUSTCOPY REPLACING ==:TAG:== BY ==WS-CUST==.
 
@@ -145,22 +323,46 @@
            05  ERR-MSG-DATA2              PIC X(66)  VALUE SPACES.
        01  ERR-MSG-BAD-TRAN-2.
            05  FILLER                     PIC X(21)  VALUE SPACES.
-           05  ERR-MSG-DATA3              PIC X(80).
-           05  FILLER                     PIC X(31)  VALUE SPACES.
+           05  ERR-MSG-DATA3              PIC X(198).
+       01  ERR-MSG-RRN-LINE.
+           05  FILLER                     PIC X(22)
+                          VALUE ' Relative Record Num: '.
+           05  ERR-MSG-RRN                PIC ZZZZZZZZ9.
+           05  FILLER                     PIC X(101) VALUE SPACES.
+      *
+      *        Ruler lines mark off all 198 bytes of a dumped
+      *        TRANSACTION-RECORD (req017 grew it from 80), so a
+      *        rejected multi-field UPDATE's 2nd/3rd field-update
+      *        triples are visible in CUSTRPT, not just its first.
+      *
        01  MSG-TRAN-SCALE-1.
            05  FILLER PIC X(21) VALUE SPACES.
            05  FILLER                     PIC X(35)
                           VALUE '         1    1    2    2    3    3'.
            05  FILLER                     PIC X(35)
                           VALUE '    4    4    5    5    6    6    7'.
-           05  FILLER                     PIC X(41)  VALUE SPACES.
+           05  FILLER                     PIC X(35)
+                          VALUE '    7    8    8    9    9    0    0'.
+           05  FILLER                     PIC X(35)
+                          VALUE '    1    1    2    2    3    3    4'.
+           05  FILLER                     PIC X(35)
+                          VALUE '    4    5    5    6    6    7    7'.
+           05  FILLER                     PIC X(23)
+                          VALUE '    8    8    9    9   '.
        01  MSG-TRAN-SCALE-2.
            05  FILLER PIC X(21) VALUE ' Transaction Record: '.
            05  FILLER                     PIC X(35)
                           VALUE '....5....0....5....0....5....0....5'.
            05  FILLER                     PIC X(35)
                           VALUE '....0....5....0....5....0....5....0'.
-           05  FILLER                     PIC X(41)  VALUE SPACES.
+           05  FILLER                     PIC X(35)
+                          VALUE '....5....0....5....0....5....0....5'.
+           05  FILLER                     PIC X(35)
+                          VALUE '....0....5....0....5....0....5....0'.
+           05  FILLER                     PIC X(35)
+                          VALUE '....5....0....5....0....5....0....5'.
+           05  FILLER                     PIC X(23)
+                          VALUE '....0....5....0....5...'.
        01 RPT-HEADER1.
            05  FILLER                     PIC X(40)
                      VALUE 'CUSTOMER FILE UPDATE REPORT       DATE: '.
@@ -182,6 +384,10 @@
                         VALUE '       Transaction processed: '.
            05  RPT-TRAN-RECORD            PIC X(80)  VALUE SPACES.
            05  FILLER                     PIC X(21)  VALUE SPACES.
+       01  RPT-TRAN-SOURCE-LINE.
+           05  FILLER PIC X(21)  VALUE '       Source feed:  '.
+           05  RPT-TRAN-SOURCE            PIC X(10).
+           05  FILLER                     PIC X(101) VALUE SPACES.
        01  RPT-STATS-HDR1.
            05  FILLER PIC X(26) VALUE 'Transaction Totals:       '.
            05  FILLER PIC X(107) VALUE SPACES.
@@ -206,6 +412,63 @@
            05  FILLER              PIC X(3)     VALUE SPACES.
            05  RPT-NUM-TRAN-ERR    PIC ZZZ,ZZZ,ZZ9.
            05  FILLER              PIC X(80)   VALUE SPACES.
+       01  RPT-CUST-LINE-HDR.
+           05  FILLER PIC X(5)  VALUE 'KEY  '.
+           05  FILLER PIC X(1)  VALUE SPACES.
+           05  FILLER PIC X(17) VALUE 'NAME             '.
+           05  FILLER PIC X(1)  VALUE SPACES.
+           05  FILLER PIC X(12) VALUE 'ACCT BALANCE'.
+           05  FILLER PIC X(1)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE 'ORDERS-YTD'.
+           05  FILLER PIC X(85) VALUE SPACES.
+       01  RPT-CUST-LINE.
+           05  RPT-CUST-KEY        PIC X(5).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  RPT-CUST-NAME       PIC X(17).
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  RPT-CUST-BALANCE    PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(1)  VALUE SPACES.
+           05  RPT-CUST-ORDERS     PIC ZZ,ZZ9.
+           05  FILLER              PIC X(80) VALUE SPACES.
+       01  RPT-BALANCE-OK.
+           05  FILLER PIC X(56)
+               VALUE 'Balance Check: IN/OUT record counts reconcile.'.
+           05  FILLER PIC X(76) VALUE SPACES.
+       01  RPT-BALANCE-FAIL.
+           05  FILLER PIC X(38)
+               VALUE '*** BALANCE CHECK FAILED *** Expected'.
+           05  FILLER PIC X(1) VALUE SPACES.
+           05  RPT-BAL-EXPECTED   PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(11) VALUE ' Actual out'.
+           05  RPT-BAL-ACTUAL     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(66) VALUE SPACES.
+       01  RPT-CUST-SUMMARY-HDR.
+           05  FILLER PIC X(26) VALUE 'Customer File Summary:   '.
+           05  FILLER PIC X(106) VALUE SPACES.
+       01  RPT-CUST-SUMMARY-COUNT.
+           05  FILLER PIC X(26) VALUE 'Ending Customer Count:   '.
+           05  RPT-SUM-CUST-CNT   PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(95) VALUE SPACES.
+       01  RPT-CUST-SUMMARY-CONTACT-CNT.
+           05  FILLER PIC X(26) VALUE 'Ending Contact Count:    '.
+           05  RPT-SUM-CONTACT-CNT PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(95) VALUE SPACES.
+       01  RPT-CUST-SUMMARY-BALANCE.
+           05  FILLER PIC X(26) VALUE 'Total Account Balance:   '.
+           05  RPT-SUM-BALANCE    PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER PIC X(88) VALUE SPACES.
+       01  RPT-CUST-SUMMARY-ORDERS.
+           05  FILLER PIC X(26) VALUE 'Total Orders-YTD:        '.
+           05  RPT-SUM-ORDERS     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER PIC X(95) VALUE SPACES.
+       01  RPT-ABORT-THRESHOLD.
+           05  FILLER PIC X(44)
+               VALUE '*** RUN ABORTED - TRANSACTION ERROR COUNT ('.
+           05  RPT-ABORT-ERR-CNT  PIC ZZ,ZZ9.
+           05  FILLER PIC X(30)
+               VALUE ') EXCEEDS THRESHOLD OF'.
+           05  RPT-ABORT-THRESH   PIC ZZ,ZZ9.
+           05  FILLER PIC X(46) VALUE SPACES.
 
 
       *****************************************************************
@@ -214,6 +477,7 @@
        000-MAIN.
            ACCEPT CURRENT-DATE FROM DATE.
            ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CURRENT-TIME TO WS-START-TIME.
            DISPLAY 'SAM1 STARTED DATE = ' CURRENT-MONTH '/'
                   CURRENT-DAY '/' CURRENT-YEAR  '  (mm/dd/yy)'.
            DISPLAY '             TIME = ' CURRENT-HOUR ':'
@@ -223,10 +487,17 @@
            PERFORM 800-INIT-REPORT .
 
            PERFORM 730-READ-CUSTOMER-FILE .
+           PERFORM 705-RESTART-CHECK .
            PERFORM 100-PROCESS-TRANSACTIONS
                    UNTIL WS-TRAN-EOF = 'Y' .
 
            PERFORM 850-REPORT-TRAN-STATS .
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CURRENT-TIME TO WS-STOP-TIME.
+           CALL PRINTAPP USING NUM-TRAN-RECS, NUM-TRAN-ERRORS,
+                                WS-START-TIME, WS-STOP-TIME.
+           PERFORM 855-REPORT-CUST-SUMMARY .
+           PERFORM 860-BALANCE-CHECK .
            PERFORM 790-CLOSE-FILES .
 
            ACCEPT CURRENT-DATE FROM DATE.
@@ -255,6 +526,16 @@
                         PERFORM 210-PROCESS-ADD-TRAN
                     WHEN 'DELETE'
                         PERFORM 220-PROCESS-DELETE-TRAN
+                    WHEN 'CRUNCH'
+                        PERFORM 230-PROCESS-CRUNCH-TRAN
+                    WHEN 'INQRY '
+                        PERFORM 240-PROCESS-INQUIRE-TRAN
+                    WHEN 'YREND '
+                        PERFORM 250-PROCESS-YREND-TRAN
+                    WHEN 'RPTALL'
+                        PERFORM 260-PROCESS-RPTALL-TRAN
+                    WHEN 'GEN   '
+                        PERFORM 280-PROCESS-GEN-TRAN
                     WHEN OTHER
                         IF TRAN-COMMENT NOT = '*'
                           MOVE 'INVALID TRAN CODE:' TO ERR-MSG-DATA1
@@ -267,6 +548,11 @@
                IF WS-TRAN-OK = 'Y'
                    PERFORM 830-REPORT-TRAN-PROCESSED
                END-IF
+               ADD +1 TO WS-CKPT-COUNT
+               IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+                   PERFORM 870-WRITE-CHECKPOINT
+                   MOVE 0 TO WS-CKPT-COUNT
+               END-IF
            END-IF .
 
 
@@ -302,16 +588,112 @@
            ELSE
                MOVE SPACES TO WS-CUST-REC
                MOVE TRAN-KEY TO WS-CUST-KEY
+               IF TRAN-UPDATE-DATA(1:1) NOT = SPACE
+                   MOVE TRAN-UPDATE-DATA(1:1) TO WS-CUST-REC-TYPE
+               ELSE
+                   MOVE 'A' TO WS-CUST-REC-TYPE
+               END-IF
                MOVE +0 TO WS-CUST-ACCT-BALANCE
                MOVE +0 TO WS-CUST-ORDERS-YTD
                PERFORM TEST AFTER VARYING I FROM 1 BY 1
                  UNTIL I > 12
                    MOVE +0 TO WS-CUST-MONTH(I)
                END-PERFORM
+               MOVE +0 TO WS-CUST-MONTH-AVG
+               COMPUTE WS-CUST-MONTH-YEAR = 2000 + CURRENT-YEAR
                PERFORM 740-WRITE-CUSTOUT-FILE
                ADD +1 TO NUM-ADD-PROCESSED
            END-IF .
 
+       230-PROCESS-CRUNCH-TRAN.
+           ADD +1 TO NUM-CRUNCH-REQUESTS.
+           PERFORM 720-POSITION-CUST-FILE.
+           IF CUST-KEY NOT = TRAN-KEY OR WS-CUST-FILE-EOF = 'Y'
+               MOVE 'NO MATCHING KEY:     ' TO ERR-MSG-DATA1
+               MOVE TRAN-KEY  TO ERR-MSG-DATA2
+               PERFORM 299-REPORT-BAD-TRAN
+           ELSE
+      *
+      *        Subroutine SAM2 will recompute the customer's
+      *        monthly average as a CRUNCH transaction
+      *
+               CALL SAM2 USING CUST-REC, TRANSACTION-RECORD,
+                                      WS-TRAN-OK, WS-TRAN-MSG
+               IF WS-TRAN-OK NOT = 'Y'
+                   MOVE WS-TRAN-MSG TO ERR-MSG-DATA1
+                   MOVE SPACES      TO ERR-MSG-DATA2
+                   PERFORM 299-REPORT-BAD-TRAN
+               ELSE
+                   ADD +1 TO NUM-CRUNCH-PROCESSED
+               END-IF
+           END-IF .
+
+       240-PROCESS-INQUIRE-TRAN.
+           ADD +1 TO NUM-INQUIRE-REQUESTS.
+           MOVE TRAN-KEY TO CSTIDX-KEY.
+           READ CUSTOMER-FILE-INDEXED
+               INVALID KEY
+                   MOVE 'NO MATCHING KEY:     ' TO ERR-MSG-DATA1
+                   MOVE TRAN-KEY  TO ERR-MSG-DATA2
+                   PERFORM 299-REPORT-BAD-TRAN
+               NOT INVALID KEY
+                   MOVE CSTIDX-ID         TO RPT-CUST-KEY
+                   MOVE CSTIDX-NAME       TO RPT-CUST-NAME
+                   MOVE CSTIDX-ACCT-BALANCE TO RPT-CUST-BALANCE
+                   MOVE CSTIDX-ORDERS-YTD TO RPT-CUST-ORDERS
+                   WRITE REPORT-RECORD FROM RPT-CUST-LINE
+                   ADD +1 TO NUM-INQUIRE-PROCESSED
+           END-READ .
+
+       250-PROCESS-YREND-TRAN.
+      *
+      *        Archive the customer's 12 months of this year's figures
+      *        and reset the table for the new year.
+      *
+           ADD +1 TO NUM-YREND-REQUESTS.
+           PERFORM 720-POSITION-CUST-FILE.
+           IF CUST-KEY NOT = TRAN-KEY OR WS-CUST-FILE-EOF = 'Y'
+               MOVE 'NO MATCHING KEY:     ' TO ERR-MSG-DATA1
+               MOVE TRAN-KEY  TO ERR-MSG-DATA2
+               PERFORM 299-REPORT-BAD-TRAN
+           ELSE
+               PERFORM 270-ARCHIVE-CUSTOMER-REC
+               PERFORM TEST AFTER VARYING I FROM 1 BY 1
+                 UNTIL I > 12
+                   MOVE 0 TO CUST-MONTH(I)
+               END-PERFORM
+               MOVE 0 TO CUST-MONTH-AVG
+               COMPUTE CUST-MONTH-YEAR = 2000 + CURRENT-YEAR
+               ADD +1 TO NUM-YREND-PROCESSED
+           END-IF .
+
+       260-PROCESS-RPTALL-TRAN.
+      *
+      *        Full customer directory dump -- scans the indexed
+      *        customer file (kept in step with CUSTOMER-FILE-OUT)
+      *        independently of the main sequential merge cursor.
+      *
+           ADD +1 TO NUM-RPTALL-REQUESTS.
+           WRITE REPORT-RECORD FROM RPT-CUST-LINE-HDR AFTER 2.
+           MOVE 'N' TO WS-CUSTIDX-EOF.
+           MOVE LOW-VALUES TO CSTIDX-KEY.
+           START CUSTOMER-FILE-INDEXED KEY IS NOT LESS THAN CSTIDX-KEY
+               INVALID KEY MOVE 'Y' TO WS-CUSTIDX-EOF
+           END-START.
+           PERFORM UNTIL WS-CUSTIDX-EOF = 'Y'
+               READ CUSTOMER-FILE-INDEXED NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CUSTIDX-EOF
+                   NOT AT END
+                       MOVE CSTIDX-ID           TO RPT-CUST-KEY
+                       MOVE CSTIDX-NAME         TO RPT-CUST-NAME
+                       MOVE CSTIDX-ACCT-BALANCE TO RPT-CUST-BALANCE
+                       MOVE CSTIDX-ORDERS-YTD   TO RPT-CUST-ORDERS
+                       WRITE REPORT-RECORD FROM RPT-CUST-LINE
+               END-READ
+           END-PERFORM.
+           ADD +1 TO NUM-RPTALL-PROCESSED.
+
        220-PROCESS-DELETE-TRAN.
            ADD +1 TO NUM-DELETE-REQUESTS.
            PERFORM 720-POSITION-CUST-FILE.
@@ -321,9 +703,57 @@
                PERFORM 299-REPORT-BAD-TRAN
            ELSE
                ADD +1 TO NUM-DELETE-PROCESSED
+               PERFORM 270-ARCHIVE-CUSTOMER-REC
                PERFORM 730-READ-CUSTOMER-FILE
            END-IF .
 
+       270-ARCHIVE-CUSTOMER-REC.
+           IF CUST-REC-TYPE = 'A'
+               WRITE ARCH-REC FROM CUST-REC
+           ELSE
+               MOVE CUST-REC TO ARCH-CONTACT-REC
+               WRITE ARCH-CONTACT-REC
+           END-IF .
+
+       280-PROCESS-GEN-TRAN.
+      *
+      *        Generate GEN-COUNT synthetic customer records straight
+      *        into CUSTOMER-FILE-OUT, starting at the numeric id in
+      *        GEN-KEY, for test-data setup.
+      *
+           ADD +1 TO NUM-GEN-REQUESTS.
+           IF GEN-COUNT = 0 OR GEN-KEY(1:5) NOT NUMERIC
+               MOVE 'INVALID GEN PARMS:   ' TO ERR-MSG-DATA1
+               MOVE TRAN-KEY  TO ERR-MSG-DATA2
+               PERFORM 299-REPORT-BAD-TRAN
+           ELSE
+               PERFORM 720-POSITION-CUST-FILE
+               MOVE GEN-KEY(1:5) TO WS-GEN-START-NUM
+               PERFORM TEST AFTER VARYING I FROM 1 BY 1
+                 UNTIL I > GEN-COUNT
+                   COMPUTE WS-GEN-CUR-ID = WS-GEN-START-NUM + I - 1
+                   MOVE SPACES TO WS-CUST-REC
+                   MOVE WS-GEN-CUR-ID TO WS-CUST-ID
+                   MOVE 'A' TO WS-CUST-REC-TYPE
+                   MOVE 'TEST CUSTOMER' TO WS-CUST-NAME
+                   MOVE 'GENERATED ADDR' TO WS-CUST-ADDR
+                   MOVE 'TESTVILLE' TO WS-CUST-CITY
+                   MOVE 'ZZ' TO WS-CUST-STATE
+                   MOVE 'TESTLAND' TO WS-CUST-COUNTRY
+                   MOVE +0 TO WS-CUST-ACCT-BALANCE
+                   MOVE +0 TO WS-CUST-ORDERS-YTD
+                   COMPUTE WS-CUST-MONTH-YEAR = 2000 + CURRENT-YEAR
+                   PERFORM TEST AFTER VARYING J FROM 1 BY 1
+                     UNTIL J > 12
+                       MOVE +0 TO WS-CUST-MONTH(J)
+                   END-PERFORM
+                   MOVE +0 TO WS-CUST-MONTH-AVG
+                   PERFORM 740-WRITE-CUSTOUT-FILE
+                   ADD +1 TO NUM-GEN-RECS-CREATED
+               END-PERFORM
+               ADD +1 TO NUM-GEN-PROCESSED
+           END-IF .
+
        299-REPORT-BAD-TRAN.
            ADD +1 TO NUM-TRAN-ERRORS.
            MOVE 'N' TO WS-TRAN-OK.
@@ -332,58 +762,232 @@
            WRITE REPORT-RECORD FROM MSG-TRAN-SCALE-2.
            MOVE TRANSACTION-RECORD   TO ERR-MSG-DATA3.
            WRITE REPORT-RECORD FROM ERR-MSG-BAD-TRAN-2.
+           MOVE WS-TRAN-RRN          TO ERR-MSG-RRN.
+           WRITE REPORT-RECORD FROM ERR-MSG-RRN-LINE.
+           MOVE WS-TRAN-SOURCE       TO RPT-TRAN-SOURCE.
+           WRITE REPORT-RECORD FROM RPT-TRAN-SOURCE-LINE.
+           WRITE REJECT-RECORD FROM TRANSACTION-RECORD.
+           MOVE 'ERROR    '           TO WS-EXTRACT-TYPE.
+           MOVE TRAN-KEY               TO WS-EXTRACT-KEY.
+           MOVE WS-TRAN-RRN            TO WS-EXTRACT-RRN.
+           MOVE WS-TRAN-SOURCE         TO WS-EXTRACT-SOURCE.
+           MOVE ERR-MSG-DATA1          TO WS-EXTRACT-MSG.
+           PERFORM 880-WRITE-EXTRACT-RECORD.
+           IF NUM-TRAN-ERRORS >= WS-MAX-TRAN-ERRORS
+               MOVE 'Y' TO WS-TRAN-EOF
+               MOVE 'Y' TO WS-TRAN-ABORTED
+               MOVE NUM-TRAN-ERRORS    TO RPT-ABORT-ERR-CNT
+               MOVE WS-MAX-TRAN-ERRORS TO RPT-ABORT-THRESH
+               WRITE REPORT-RECORD FROM RPT-ABORT-THRESHOLD AFTER 2
+               MOVE 12 TO RETURN-CODE
+           END-IF.
 
        700-OPEN-FILES.
            OPEN INPUT    TRANSACTION-FILE
                          CUSTOMER-FILE
                 OUTPUT   CUSTOMER-FILE-OUT
-                         REPORT-FILE .
+                         REPORT-FILE
+                         REJECT-FILE
+                         ARCHIVE-FILE
+                         EXTRACT-FILE
+                         CUSTOMER-CONTACT-OUT .
+           OPEN INPUT    CUSTOMER-FILE-INDEXED .
+           OPEN INPUT    TRANSACTION-FILE-2 .
+           IF WS-TRANFILE2-STATUS = '00'
+               MOVE 'Y' TO WS-TRAN2-ACTIVE
+           ELSE
+               MOVE 'N' TO WS-TRAN2-ACTIVE
+               DISPLAY 'NO SECOND TRANSACTION FEED PRESENT. RC:'
+                       WS-TRANFILE2-STATUS '/' WS-TRANFILE2-STATUS-2
+           END-IF .
            IF WS-CUSTFILE-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING CUSTOMER INPUT FILE. RC:'
-                     WS-CUSTFILE-STATUS
+                     WS-CUSTFILE-STATUS '/' WS-CUSTFILE-STATUS-2
              DISPLAY 'Terminating Program due to File Error'
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-EOF
            END-IF .
            IF WS-CUSTOUT-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING CUSTOMER OUTPUT FILE. RC:'
-                     WS-CUSTOUT-STATUS
+                     WS-CUSTOUT-STATUS '/' WS-CUSTOUT-STATUS-2
              DISPLAY 'Terminating Program due to File Error'
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-EOF
            END-IF .
            IF WS-TRANFILE-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING TRAN FILE. RC:' WS-TRANFILE-STATUS
+                     '/' WS-TRANFILE-STATUS-2
              DISPLAY 'Terminating Program due to File Error'
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-EOF
            END-IF .
            IF WS-REPORT-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING REPT FILE. RC:' WS-REPORT-STATUS
+                     '/' WS-REPORT-STATUS-2
+             DISPLAY 'Terminating Program due to File Error'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-EOF
+           END-IF .
+           IF WS-REJECT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING REJECT FILE. RC:' WS-REJECT-STATUS
+                     '/' WS-REJECT-STATUS-2
+             DISPLAY 'Terminating Program due to File Error'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-EOF
+           END-IF .
+           IF WS-ARCHIVE-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING ARCHIVE FILE. RC:' WS-ARCHIVE-STATUS
+                     '/' WS-ARCHIVE-STATUS-2
+             DISPLAY 'Terminating Program due to File Error'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-EOF
+           END-IF .
+           IF WS-EXTRACT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING EXTRACT FILE. RC:' WS-EXTRACT-STATUS
+                     '/' WS-EXTRACT-STATUS-2
+             DISPLAY 'Terminating Program due to File Error'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-EOF
+           END-IF .
+           IF WS-CUSTIDX-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CUSTOMER INDEX FILE. RC:'
+                     WS-CUSTIDX-STATUS '/' WS-CUSTIDX-STATUS-2
+             DISPLAY 'Terminating Program due to File Error'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'Y' TO WS-TRAN-EOF
+           END-IF .
+           IF WS-CONTOUT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CONTACT OUTPUT FILE. RC:'
+                     WS-CONTOUT-STATUS '/' WS-CONTOUT-STATUS-2
              DISPLAY 'Terminating Program due to File Error'
              MOVE 16 TO RETURN-CODE
              MOVE 'Y' TO WS-TRAN-EOF
            END-IF .
 
 
+       705-RESTART-CHECK.
+      *
+      *        A prior checkpoint file means the last run of this
+      *        transaction deck abended partway through.  CUSTOUT is
+      *        always a brand-new GDG generation (SAM1PROC.jcl's
+      *        DISP=(NEW,CATLG,DELETE)) and CUSTFILE is always read
+      *        from generation (0), so an aborted run's partial output
+      *        was never cataloged -- there is nothing to resume from
+      *        positionally.  The only way to produce a complete new
+      *        CUSTOUT is to reapply the full transaction deck again
+      *        from the top; the checkpoint is kept purely so the
+      *        operator can see where the prior attempt got to before
+      *        it abended.
+      *
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+               PERFORM UNTIL WS-CHKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                   IF WS-CHKPT-STATUS = '00'
+                       MOVE CHKPT-TRAN-KEY TO WS-RESTART-KEY
+                       MOVE CHKPT-TRAN-RRN TO WS-RESTART-RRN
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               DISPLAY 'PRIOR RUN ABENDED AFTER TRAN KEY: '
+                       WS-RESTART-KEY ' (MERGE SEQUENCE '
+                       WS-RESTART-RRN ').  REAPPLYING FULL TRAN '
+                       'DECK AGAINST CUSTFILE(0) -- PRIOR CUSTOUT '
+                       'GENERATION WAS NEVER CATALOGED.'
+           END-IF .
+           OPEN OUTPUT CHECKPOINT-FILE.
+
        710-READ-TRAN-FILE.
-           READ TRANSACTION-FILE
-             AT END MOVE 'Y' TO WS-TRAN-EOF .
+      *
+      *        Merges the primary (TRANFILE) and optional secondary
+      *        (TRANFIL2) transaction feeds by TRAN-KEY, the same way
+      *        720-POSITION-CUST-FILE merges TRANFILE against the
+      *        customer file -- each feed keeps one lookahead record
+      *        buffered, and whichever has the lower key becomes the
+      *        current TRANSACTION-RECORD next.
+      *
+           IF WS-TRAN1-PRIMED NOT = 'Y'
+               PERFORM 712-PRIME-TRAN-FEEDS
+           END-IF.
+           IF WS-TRAN1-EOF = 'Y' AND WS-TRAN2-EOF = 'Y'
+               MOVE 'Y' TO WS-TRAN-EOF
+           ELSE
+               IF WS-TRAN1-EOF = 'Y'
+                   PERFORM 714-SELECT-TRAN-FEED-2
+               ELSE
+                   IF WS-TRAN2-EOF = 'Y'
+                       PERFORM 713-SELECT-TRAN-FEED-1
+                   ELSE
+                       IF TRAN1-KEY <= TRAN2-KEY
+                           PERFORM 713-SELECT-TRAN-FEED-1
+                       ELSE
+                           PERFORM 714-SELECT-TRAN-FEED-2
+                       END-IF
+                   END-IF
+               END-IF
+               ADD +1 TO WS-TRAN-SEQ
+           END-IF.
+           IF WS-TRAN-EOF = 'Y'
+               PERFORM 721-COPY-RECORDS
+                 UNTIL WS-CUST-FILE-EOF = 'Y'
+           END-IF .
+
+       712-PRIME-TRAN-FEEDS.
+           MOVE 'Y' TO WS-TRAN1-PRIMED.
+           PERFORM 711-READ-TRAN-FEED-1.
+           PERFORM 715-READ-TRAN-FEED-2.
+
+       713-SELECT-TRAN-FEED-1.
+           MOVE TRANSACTION-RECORD-1-BUF TO TRANSACTION-RECORD.
+           MOVE WS-TRAN1-RRN             TO WS-TRAN-RRN.
+           MOVE 'TRANFILE'               TO WS-TRAN-SOURCE.
+           PERFORM 711-READ-TRAN-FEED-1.
+
+       714-SELECT-TRAN-FEED-2.
+           MOVE TRANSACTION-RECORD-2 TO TRANSACTION-RECORD.
+           MOVE WS-TRAN2-RRN         TO WS-TRAN-RRN.
+           MOVE 'TRANFIL2'           TO WS-TRAN-SOURCE.
+           PERFORM 715-READ-TRAN-FEED-2.
+
+       711-READ-TRAN-FEED-1.
+           READ TRANSACTION-FILE INTO TRANSACTION-RECORD-1-BUF
+             AT END MOVE 'Y' TO WS-TRAN1-EOF .
            EVALUATE      WS-TRANFILE-STATUS
               WHEN '00'
-                   CONTINUE
+                   ADD +1 TO WS-TRAN1-RRN
               WHEN '10'
-                   MOVE 'Y' TO WS-TRAN-EOF
+                   MOVE 'Y' TO WS-TRAN1-EOF
               WHEN OTHER
                   MOVE 'Error on tran file read.  Code:'
                               TO ERR-MSG-DATA1
-                  MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
+                  STRING WS-TRANFILE-STATUS  '/'
+                         WS-TRANFILE-STATUS-2
+                         DELIMITED BY SIZE INTO ERR-MSG-DATA2
                   PERFORM 299-REPORT-BAD-TRAN
-                  MOVE 'Y' TO WS-TRAN-EOF
+                  MOVE 'Y' TO WS-TRAN1-EOF
            END-EVALUATE .
-           IF WS-TRAN-EOF = 'Y'
-               PERFORM 721-COPY-RECORDS
-                 UNTIL WS-CUST-FILE-EOF = 'Y'
+
+       715-READ-TRAN-FEED-2.
+           IF WS-TRAN2-ACTIVE NOT = 'Y'
+               MOVE 'Y' TO WS-TRAN2-EOF
+           ELSE
+               READ TRANSACTION-FILE-2
+                 AT END MOVE 'Y' TO WS-TRAN2-EOF
+               END-READ
+               EVALUATE      WS-TRANFILE2-STATUS
+                  WHEN '00'
+                       ADD +1 TO WS-TRAN2-RRN
+                  WHEN '10'
+                       MOVE 'Y' TO WS-TRAN2-EOF
+                  WHEN OTHER
+                      MOVE 'Error on 2nd tran file read. Code:'
+                                  TO ERR-MSG-DATA1
+                      STRING WS-TRANFILE2-STATUS  '/'
+                             WS-TRANFILE2-STATUS-2
+                             DELIMITED BY SIZE INTO ERR-MSG-DATA2
+                      PERFORM 299-REPORT-BAD-TRAN
+                      MOVE 'Y' TO WS-TRAN2-EOF
+               END-EVALUATE
            END-IF .
 
        720-POSITION-CUST-FILE.
@@ -406,37 +1010,73 @@
            EVALUATE WS-CUSTFILE-STATUS
               WHEN '00'
               WHEN '04'
-                  CONTINUE
+                  ADD +1 TO NUM-CUST-RECS-READ
               WHEN '10'
                   MOVE 'Y' TO WS-CUST-FILE-EOF
               WHEN OTHER
                   MOVE 'Customer input File I/O Error on Read.  RC: '
                               TO ERR-MSG-DATA1
-                  MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
+                  STRING WS-CUSTFILE-STATUS  '/'
+                         WS-CUSTFILE-STATUS-2
+                         DELIMITED BY SIZE INTO ERR-MSG-DATA2
                   PERFORM 299-REPORT-BAD-TRAN
            END-EVALUATE .
 
        740-WRITE-CUSTOUT-FILE.
+      *
+      *        Master ('A') records go to CUSTOMER-FILE-OUT as always.
+      *        Contact records are split off to their own
+      *        CUSTOMER-CONTACT-OUT file so downstream contact-mgmt
+      *        tools don't have to wade through master records to
+      *        find them.
+      *
            IF WS-CUST-REC-TYPE = 'A'
                WRITE CSTOUT-REC FROM WS-CUST-REC
+               EVALUATE WS-CUSTOUT-STATUS
+                  WHEN '00'
+                      ADD +1 TO NUM-CUST-RECS-WRITTEN
+                      ADD +1 TO NUM-MASTER-RECS-WRITTEN
+                      ADD WS-CUST-ACCT-BALANCE TO WS-CUST-TOTAL-BALANCE
+                      ADD WS-CUST-ORDERS-YTD   TO WS-CUST-TOTAL-ORDERS
+                  WHEN OTHER
+                      MOVE 'CUSTOMER OUTPUT FILE I/O ERROR.  RC: '
+                                  TO ERR-MSG-DATA1
+                      STRING WS-CUSTOUT-STATUS  '/'
+                             WS-CUSTOUT-STATUS-2
+                             DELIMITED BY SIZE INTO ERR-MSG-DATA2
+                      PERFORM 299-REPORT-BAD-TRAN
+               END-EVALUATE
            ELSE
                MOVE WS-CUST-REC  TO  WS-CUST-CONTACT-REC
-               WRITE CSTOUT-CONTACT-REC FROM WS-CUST-CONTACT-REC
+               WRITE CCONT-CONTACT-REC FROM WS-CUST-CONTACT-REC
+               EVALUATE WS-CONTOUT-STATUS
+                  WHEN '00'
+                      ADD +1 TO NUM-CUST-RECS-WRITTEN
+                      ADD +1 TO NUM-CONTACT-RECS-WRITTEN
+                  WHEN OTHER
+                      MOVE 'CONTACT OUTPUT FILE I/O ERROR.  RC: '
+                                  TO ERR-MSG-DATA1
+                      STRING WS-CONTOUT-STATUS  '/'
+                             WS-CONTOUT-STATUS-2
+                             DELIMITED BY SIZE INTO ERR-MSG-DATA2
+                      PERFORM 299-REPORT-BAD-TRAN
+               END-EVALUATE
            END-IF .
-           EVALUATE WS-CUSTOUT-STATUS
-              WHEN '00'
-                  CONTINUE
-              WHEN OTHER
-                  MOVE 'CUSTOMER OUTPUT FILE I/O ERROR ON WRITE. RC: '
-                              TO ERR-MSG-DATA1
-                  MOVE WS-CUSTFILE-STATUS TO ERR-MSG-DATA2
-                  PERFORM 299-REPORT-BAD-TRAN
-           END-EVALUATE .
 
        790-CLOSE-FILES.
            CLOSE TRANSACTION-FILE .
+           IF WS-TRAN2-ACTIVE = 'Y'
+               CLOSE TRANSACTION-FILE-2
+           END-IF .
            CLOSE REPORT-FILE .
+           CLOSE REJECT-FILE .
            CLOSE CUSTOMER-FILE .
+           CLOSE CUSTOMER-FILE-OUT .
+           CLOSE CUSTOMER-CONTACT-OUT .
+           CLOSE CUSTOMER-FILE-INDEXED .
+           CLOSE ARCHIVE-FILE .
+           CLOSE CHECKPOINT-FILE .
+           CLOSE EXTRACT-FILE .
 
        800-INIT-REPORT.
            MOVE CURRENT-YEAR   TO RPT-YY.
@@ -455,6 +1095,14 @@
                MOVE '       Transaction processed: ' to RPT-TRAN-MSG1
            END-IF.
            WRITE REPORT-RECORD FROM RPT-TRAN-DETAIL1.
+           MOVE WS-TRAN-SOURCE       TO RPT-TRAN-SOURCE.
+           WRITE REPORT-RECORD FROM RPT-TRAN-SOURCE-LINE.
+           MOVE 'PROCESSED'           TO WS-EXTRACT-TYPE.
+           MOVE TRAN-KEY               TO WS-EXTRACT-KEY.
+           MOVE WS-TRAN-RRN            TO WS-EXTRACT-RRN.
+           MOVE TRAN-CODE               TO WS-EXTRACT-MSG.
+           MOVE WS-TRAN-SOURCE          TO WS-EXTRACT-SOURCE.
+           PERFORM 880-WRITE-EXTRACT-RECORD.
 
        850-REPORT-TRAN-STATS.
            WRITE REPORT-RECORD FROM RPT-STATS-HDR1 AFTER 2.
@@ -482,3 +1130,103 @@
            COMPUTE RPT-NUM-TRAN-ERR =
                       NUM-UPDATE-REQUESTS  -  NUM-UPDATE-PROCESSED .
            WRITE REPORT-RECORD  FROM  RPT-STATS-DETAIL.
+
+           MOVE 'CRUNCH '            TO RPT-TRAN.
+           MOVE NUM-CRUNCH-REQUESTS  TO RPT-NUM-TRANS.
+           MOVE NUM-CRUNCH-PROCESSED TO RPT-NUM-TRAN-PROC.
+           COMPUTE RPT-NUM-TRAN-ERR =
+                      NUM-CRUNCH-REQUESTS  -  NUM-CRUNCH-PROCESSED .
+           WRITE REPORT-RECORD  FROM  RPT-STATS-DETAIL.
+
+           MOVE 'INQUIRE'            TO RPT-TRAN.
+           MOVE NUM-INQUIRE-REQUESTS  TO RPT-NUM-TRANS.
+           MOVE NUM-INQUIRE-PROCESSED TO RPT-NUM-TRAN-PROC.
+           COMPUTE RPT-NUM-TRAN-ERR =
+                      NUM-INQUIRE-REQUESTS  -  NUM-INQUIRE-PROCESSED .
+           WRITE REPORT-RECORD  FROM  RPT-STATS-DETAIL.
+
+           MOVE 'YREND  '            TO RPT-TRAN.
+           MOVE NUM-YREND-REQUESTS   TO RPT-NUM-TRANS.
+           MOVE NUM-YREND-PROCESSED  TO RPT-NUM-TRAN-PROC.
+           COMPUTE RPT-NUM-TRAN-ERR =
+                      NUM-YREND-REQUESTS  -  NUM-YREND-PROCESSED .
+           WRITE REPORT-RECORD  FROM  RPT-STATS-DETAIL.
+
+           MOVE 'RPTALL '           TO RPT-TRAN.
+           MOVE NUM-RPTALL-REQUESTS  TO RPT-NUM-TRANS.
+           MOVE NUM-RPTALL-PROCESSED TO RPT-NUM-TRAN-PROC.
+           COMPUTE RPT-NUM-TRAN-ERR =
+                      NUM-RPTALL-REQUESTS  -  NUM-RPTALL-PROCESSED .
+           WRITE REPORT-RECORD  FROM  RPT-STATS-DETAIL.
+
+           MOVE 'GEN    '            TO RPT-TRAN.
+           MOVE NUM-GEN-REQUESTS     TO RPT-NUM-TRANS.
+           MOVE NUM-GEN-PROCESSED    TO RPT-NUM-TRAN-PROC.
+           COMPUTE RPT-NUM-TRAN-ERR =
+                      NUM-GEN-REQUESTS  -  NUM-GEN-PROCESSED .
+           WRITE REPORT-RECORD  FROM  RPT-STATS-DETAIL.
+
+       855-REPORT-CUST-SUMMARY.
+      *
+      *        RPT-SUM-CUST-CNT/RPT-SUM-CONTACT-CNT are reported
+      *        separately (req023 split them into two output files) so
+      *        the count sitting next to the balance/orders totals
+      *        below is the master-record population those totals are
+      *        actually computed over.
+      *
+           WRITE REPORT-RECORD FROM RPT-CUST-SUMMARY-HDR AFTER 2.
+           MOVE NUM-MASTER-RECS-WRITTEN TO RPT-SUM-CUST-CNT.
+           WRITE REPORT-RECORD FROM RPT-CUST-SUMMARY-COUNT.
+           MOVE NUM-CONTACT-RECS-WRITTEN TO RPT-SUM-CONTACT-CNT.
+           WRITE REPORT-RECORD FROM RPT-CUST-SUMMARY-CONTACT-CNT.
+           MOVE WS-CUST-TOTAL-BALANCE TO RPT-SUM-BALANCE.
+           WRITE REPORT-RECORD FROM RPT-CUST-SUMMARY-BALANCE.
+           MOVE WS-CUST-TOTAL-ORDERS  TO RPT-SUM-ORDERS.
+           WRITE REPORT-RECORD FROM RPT-CUST-SUMMARY-ORDERS.
+
+       860-BALANCE-CHECK.
+           COMPUTE WS-EXPECTED-OUT-CNT =
+               NUM-CUST-RECS-READ + NUM-ADD-PROCESSED
+                                   + NUM-GEN-RECS-CREATED
+                                   - NUM-DELETE-PROCESSED .
+           IF WS-EXPECTED-OUT-CNT = NUM-CUST-RECS-WRITTEN
+               WRITE REPORT-RECORD FROM RPT-BALANCE-OK AFTER 2
+           ELSE
+               MOVE WS-EXPECTED-OUT-CNT   TO RPT-BAL-EXPECTED
+               MOVE NUM-CUST-RECS-WRITTEN TO RPT-BAL-ACTUAL
+               WRITE REPORT-RECORD FROM RPT-BALANCE-FAIL AFTER 2
+               IF WS-TRAN-ABORTED NOT = 'Y'
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF .
+
+       870-WRITE-CHECKPOINT.
+      *
+      *        CHKPT-TRAN-RRN stores the merge sequence number
+      *        (WS-TRAN-SEQ) rather than either feed's own relative
+      *        record number, since restart has to resume the merge
+      *        at the right point across both feeds, not just one.
+      *
+           MOVE TRAN-KEY  TO CHKPT-TRAN-KEY.
+           MOVE WS-TRAN-SEQ TO CHKPT-TRAN-RRN.
+           WRITE CHECKPOINT-RECORD.
+
+       880-WRITE-EXTRACT-RECORD.
+      *
+      *        Pipe-delimited extract line mirroring the detail
+      *        already printed to CUSTRPT, for downstream tools that
+      *        can't screen-scrape the print report's column layout.
+      *
+           MOVE SPACES TO EXTRACT-RECORD.
+           STRING WS-EXTRACT-TYPE     DELIMITED BY SPACE
+                  '|'                 DELIMITED BY SIZE
+                  WS-EXTRACT-KEY      DELIMITED BY SIZE
+                  '|'                 DELIMITED BY SIZE
+                  WS-EXTRACT-RRN      DELIMITED BY SIZE
+                  '|'                 DELIMITED BY SIZE
+                  WS-EXTRACT-SOURCE   DELIMITED BY SPACE
+                  '|'                 DELIMITED BY SIZE
+                  WS-EXTRACT-MSG      DELIMITED BY SIZE
+                  INTO EXTRACT-RECORD
+           END-STRING.
+           WRITE EXTRACT-RECORD.
